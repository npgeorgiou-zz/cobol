@@ -0,0 +1,466 @@
+identification division.
+  program-id. datadict.
+  author.  "lala lala".
+environment division.
+  input-output section.
+  file-control.
+    select name-extract-file assign to "NAMEXREF.DAT"
+        organization is line sequential
+        file status is ws-name-status.
+    select name-sort-work assign to "NAMESORT.WRK".
+    select name-sorted-file assign to "NAMESORT.DAT"
+        organization is line sequential
+        file status is ws-sorted-status.
+    select dup-report assign to "DATADICT.RPT"
+        organization is line sequential
+        file status is ws-report-status.
+    select redefines-extract-file assign to "REDEFXREF.DAT"
+        organization is line sequential
+        file status is ws-rdx-status.
+    select redefines-report assign to "REDEFXREF.RPT"
+        organization is line sequential
+        file status is ws-rdxrpt-status.
+    select copy-xref-file assign to "COPYXREF.DAT"
+        organization is line sequential
+        file status is ws-cpx-status.
+    select copy-chg-ctl assign to "COPYCHG.CTL"
+        organization is line sequential
+        file status is ws-cpxchg-status.
+    select copy-impact-report assign to "COPYIMPACT.RPT"
+        organization is line sequential
+        file status is ws-cpxrpt-status.
+data division.
+  file section.
+  fd  name-extract-file.
+  copy "ddxref.cpy".
+  sd  name-sort-work.
+  01 sort-name-record.
+    05 sort-source-member       pic x(20).
+    05 sort-field-name          pic x(30).
+    05 sort-level-no            pic 9(2).
+  fd  name-sorted-file.
+  01 sorted-name-record.
+    05 srt-source-member       pic x(20).
+    05 srt-field-name          pic x(30).
+    05 srt-level-no            pic 9(2).
+  fd  dup-report.
+  01 dup-report-line            pic x(80).
+  fd  redefines-extract-file.
+  copy "redefxref.cpy".
+  fd  redefines-report.
+  01 redefines-report-line      pic x(160).
+  fd  copy-xref-file.
+  copy "copyxref.cpy".
+  fd  copy-chg-ctl.
+  01 copy-chg-ctl-record        pic x(20).
+  fd  copy-impact-report.
+  01 copy-impact-report-line    pic x(80).
+  working-storage section.
+    01 ws-name-status    pic x(2) value "00".
+    01 ws-sorted-status  pic x(2) value "00".
+    01 ws-report-status  pic x(2) value "00".
+    01 ws-sort-status    pic x(2) value "00".
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
+    01 ws-prev-field-name pic x(30) value spaces.
+    01 ws-member-count    pic 9(3) value zero.
+    01 ws-dup-count       pic 9(4) value zero.
+    01 ws-seed-member     pic x(20).
+    01 ws-seed-field      pic x(30).
+    01 ws-seed-level      pic 9(2).
+    01 ws-rdx-status      pic x(2) value "00".
+    01 ws-rdxrpt-status   pic x(2) value "00".
+    01 ws-rdx-eof         pic x(1) value "N".
+        88 RDX-EOF        value "Y".
+    01 ws-chain-count     pic 9(4) value zero.
+    01 ws-seed-rdx-member pic x(20).
+    01 ws-seed-rdx-field  pic x(30).
+    01 ws-seed-rdx-base   pic x(30).
+    01 ws-seed-rdx-depth  pic 9(2).
+
+    01 ws-cpx-status      pic x(2) value "00".
+    01 ws-cpxchg-status   pic x(2) value "00".
+    01 ws-cpxrpt-status   pic x(2) value "00".
+    01 ws-cpx-eof         pic x(1) value "N".
+        88 CPX-EOF        value "Y".
+    01 ws-seed-cpx-program pic x(20).
+    01 ws-seed-cpx-member  pic x(20).
+    01 ws-target-copy-member pic x(20).
+    01 ws-impact-count    pic 9(4) value zero.
+  local-storage section.
+procedure division.
+main-paragraph.
+  perform seed-name-extract.
+  perform build-duplicate-report.
+  display "DATADICT: " ws-dup-count " DUPLICATE NAME(S) ACROSS THE SHOP".
+  perform seed-redefines-extract.
+  perform build-redefines-report.
+  display "DATADICT: " ws-chain-count " MULTI-LEVEL REDEFINES CHAIN(S) ACROSS THE SHOP".
+  perform seed-copy-extract.
+  perform load-copy-change-target.
+  perform build-copy-impact-report.
+  display "DATADICT: " ws-impact-count " PROGRAM(S) COPY " ws-target-copy-member.
+  goback.
+
+seed-name-extract.
+  *> Names actually declared across the current copybooks/programs, as
+  *> captured by the shop's copybook-scan step. Kept here so the
+  *> report has real input without depending on an external scanner.
+  open input name-extract-file.
+  if ws-name-status = "35"
+    open output name-extract-file
+    move "ITEMLEVELS.COB" to ws-seed-member
+    move "BAR1" to ws-seed-field
+    move 1 to ws-seed-level
+    perform write-seed-row
+    perform write-seed-row
+    move "BAR2" to ws-seed-field
+    perform write-seed-row
+    move "BAR9" to ws-seed-field
+    perform write-seed-row
+
+    move "MATH.COB" to ws-seed-member
+    move "BAR1" to ws-seed-field
+    perform write-seed-row
+    move "FOO1" to ws-seed-field
+    perform write-seed-row
+
+    move "TXNREC.CPY" to ws-seed-member
+    move "TXN-ACCT-ID" to ws-seed-field
+    move 5 to ws-seed-level
+    perform write-seed-row
+    move "LEGACYTXN.CPY" to ws-seed-member
+    perform write-seed-row
+
+    move "BALREC.CPY" to ws-seed-member
+    move "BAL-ACCT-ID" to ws-seed-field
+    perform write-seed-row
+
+    move "EMPMAST.CPY" to ws-seed-member
+    move "EMP-ID" to ws-seed-field
+    perform write-seed-row
+
+    close name-extract-file
+    open input name-extract-file
+  end-if.
+  move "NAMEXREF.DAT" to ws-abend-file-name.
+  move ws-name-status to ws-abend-status.
+  perform check-file-status.
+  close name-extract-file.
+
+write-seed-row.
+  move ws-seed-member to dd-source-member.
+  move ws-seed-field to dd-field-name.
+  move ws-seed-level to dd-level-no.
+  write dd-name-record.
+
+build-duplicate-report.
+  *> Sort by field name so every source member that declares the same
+  *> name groups together, then flag any group with more than one
+  *> distinct source member.
+  sort name-sort-work on ascending key sort-field-name
+      using name-extract-file
+      giving name-sorted-file.
+
+  open output dup-report.
+  move "DATADICT.RPT" to ws-abend-file-name.
+  move ws-report-status to ws-abend-status.
+  perform check-file-status.
+  open input name-sorted-file.
+  move "NAMESORT.DAT" to ws-abend-file-name.
+  move ws-sorted-status to ws-abend-status.
+  perform check-file-status.
+  move spaces to ws-prev-field-name.
+  move zero to ws-member-count.
+  perform process-sorted-names.
+  perform flush-duplicate-group.
+  close name-sorted-file.
+  close dup-report.
+
+process-sorted-names.
+  read name-sorted-file
+    at end continue
+    not at end
+      if srt-field-name not = ws-prev-field-name
+        perform flush-duplicate-group
+        move srt-field-name to ws-prev-field-name
+        move zero to ws-member-count
+      end-if
+      add 1 to ws-member-count
+      perform process-sorted-names
+  end-read.
+
+flush-duplicate-group.
+  if ws-member-count > 1
+    add 1 to ws-dup-count
+    move spaces to dup-report-line
+    string "DUPLICATE FIELD NAME: " ws-prev-field-name
+        " DECLARED IN " ws-member-count " PLACES" into dup-report-line
+    write dup-report-line
+  end-if.
+
+seed-redefines-extract.
+  *> Every REDEFINES relationship actually declared across the current
+  *> copybooks/programs, as captured by the same shop's copybook-scan
+  *> step that feeds NAMEXREF.DAT above - including BAR4 REDEFINES
+  *> BAR2 / BAR5 REDEFINES BAR4 from request 041's backlog, a genuine
+  *> two-level chain (BAR5 shares storage with BAR2 by way of BAR4).
+  open input redefines-extract-file.
+  if ws-rdx-status = "35"
+    open output redefines-extract-file
+    move "ITEMFILE.CPY" to ws-seed-rdx-member
+    move "ITEM-HEADER-RECORD" to ws-seed-rdx-field
+    move "ITEM-RECORD" to ws-seed-rdx-base
+    move 1 to ws-seed-rdx-depth
+    perform write-redefines-seed-row
+    move "ITEM-DETAIL-RECORD" to ws-seed-rdx-field
+    perform write-redefines-seed-row
+    move "ITEM-TRAILER-RECORD" to ws-seed-rdx-field
+    perform write-redefines-seed-row
+
+    move "ITEMLEVELS.COB" to ws-seed-rdx-member
+    move "FOO3" to ws-seed-rdx-field
+    move "FOO1" to ws-seed-rdx-base
+    perform write-redefines-seed-row
+    move "FOO4" to ws-seed-rdx-field
+    perform write-redefines-seed-row
+    move "BAR4" to ws-seed-rdx-field
+    move "BAR2" to ws-seed-rdx-base
+    perform write-redefines-seed-row
+    move "BAR5" to ws-seed-rdx-field
+    move "BAR4" to ws-seed-rdx-base
+    move 2 to ws-seed-rdx-depth
+    perform write-redefines-seed-row
+
+    close redefines-extract-file
+    open input redefines-extract-file
+  end-if.
+  move "REDEFXREF.DAT" to ws-abend-file-name.
+  move ws-rdx-status to ws-abend-status.
+  perform check-file-status.
+  close redefines-extract-file.
+
+write-redefines-seed-row.
+  move ws-seed-rdx-member to rdx-source-member.
+  move ws-seed-rdx-field to rdx-field-name.
+  move ws-seed-rdx-base to rdx-redefines-name.
+  move ws-seed-rdx-depth to rdx-chain-depth.
+  write rdx-name-record.
+
+build-redefines-report.
+  *> List every REDEFINES relationship shop-wide, flagging any row
+  *> whose chain depth is greater than 1 as a multi-level chain, so a
+  *> maintainer can tell at a glance which fields share storage before
+  *> "fixing" one breaks the other silently.
+  move zero to ws-chain-count.
+  open output redefines-report.
+  move "REDEFXREF.RPT" to ws-abend-file-name.
+  move ws-rdxrpt-status to ws-abend-status.
+  perform check-file-status.
+  open input redefines-extract-file.
+  move "REDEFXREF.DAT" to ws-abend-file-name.
+  move ws-rdx-status to ws-abend-status.
+  perform check-file-status.
+  move "N" to ws-rdx-eof.
+  read redefines-extract-file
+    at end set RDX-EOF to true
+  end-read.
+  perform until RDX-EOF
+    move spaces to redefines-report-line
+    if rdx-chain-depth > 1
+      add 1 to ws-chain-count
+      string rdx-field-name " REDEFINES " rdx-redefines-name
+          " IN " rdx-source-member " (CHAIN DEPTH " rdx-chain-depth
+          ") - MULTI-LEVEL CHAIN" into redefines-report-line
+    else
+      string rdx-field-name " REDEFINES " rdx-redefines-name
+          " IN " rdx-source-member into redefines-report-line
+    end-if
+    write redefines-report-line
+    read redefines-extract-file
+      at end set RDX-EOF to true
+    end-read
+  end-perform.
+  close redefines-extract-file.
+  close redefines-report.
+
+seed-copy-extract.
+  *> Every COPY statement actually present across the shop's programs,
+  *> as captured by the same source-scan step that feeds NAMEXREF.DAT
+  *> and REDEFXREF.DAT above. This is the inventory build-copy-impact-
+  *> report checks a changed member against, so a maintainer knows
+  *> every program that needs a recompile before a copybook ships.
+  open input copy-xref-file.
+  if ws-cpx-status = "35"
+    open output copy-xref-file
+    move "HELLO.COB" to ws-seed-cpx-program
+    move "EMPMAST.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "CODETBL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "REJECTREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "RPTSTAMP.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "MATH.COB" to ws-seed-cpx-program
+    move "TXNREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BALREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "AUDITREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "LEGACYTXN.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "RATETBL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "REJECTREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "INVLINE.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BALSCRATCH.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "AUDITSIM.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BALHIST.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "RPTSTAMP.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "CODEMAINT.COB" to ws-seed-cpx-program
+    move "CODETBL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "CONDITIONALITEMS.COB" to ws-seed-cpx-program
+    move "EMPMAST.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "CODETBL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "INITIALVALUES.COB" to ws-seed-cpx-program
+    move "EMPMAST.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "ITEMLEVELS.COB" to ws-seed-cpx-program
+    move "ITEMFILE.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "DATADICT.COB" to ws-seed-cpx-program
+    move "DDXREF.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "REDEFXREF.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "COPYXREF.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "MOVE.COB" to ws-seed-cpx-program
+    move "OLDBALREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BALREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BAR1GRP.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "ACCEPT.COB" to ws-seed-cpx-program
+    move "RUNCTL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "TXNREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "BAR1GRP.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "INITIALIZE.COB" to ws-seed-cpx-program
+    move "BAR1GRP.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    move "IF.COB" to ws-seed-cpx-program
+    move "REJECTREC.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+    move "RANGETBL.CPY" to ws-seed-cpx-member
+    perform write-copy-xref-seed-row
+
+    close copy-xref-file
+    open input copy-xref-file
+  end-if.
+  move "COPYXREF.DAT" to ws-abend-file-name.
+  move ws-cpx-status to ws-abend-status.
+  perform check-file-status.
+  close copy-xref-file.
+
+write-copy-xref-seed-row.
+  move ws-seed-cpx-program to cpx-program-name.
+  move ws-seed-cpx-member to cpx-copy-member.
+  write cpx-name-record.
+
+load-copy-change-target.
+  *> The member a maintainer is about to change, self-seeded to
+  *> BAR1GRP.CPY - the shared copybook request 049's own backlog text
+  *> names as the motivating example - the same "CTL file defaults
+  *> itself on first run" idiom as every other operator-facing switch
+  *> in this shop. An operator repoints it to whatever member is
+  *> actually going out next, without a recompile.
+  open input copy-chg-ctl.
+  if ws-cpxchg-status = "35"
+    open output copy-chg-ctl
+    move "BAR1GRP.CPY" to copy-chg-ctl-record
+    write copy-chg-ctl-record
+    close copy-chg-ctl
+    open input copy-chg-ctl
+  end-if.
+  move "COPYCHG.CTL" to ws-abend-file-name.
+  move ws-cpxchg-status to ws-abend-status.
+  perform check-file-status.
+  read copy-chg-ctl into ws-target-copy-member
+    at end continue
+  end-read.
+  close copy-chg-ctl.
+
+build-copy-impact-report.
+  *> Every program that COPYs the requested member, so a maintainer
+  *> knows exactly what needs a recompile before that copybook change
+  *> ships instead of finding out from a production abend.
+  move zero to ws-impact-count.
+  open output copy-impact-report.
+  move "COPYIMPACT.RPT" to ws-abend-file-name.
+  move ws-cpxrpt-status to ws-abend-status.
+  perform check-file-status.
+  open input copy-xref-file.
+  move "COPYXREF.DAT" to ws-abend-file-name.
+  move ws-cpx-status to ws-abend-status.
+  perform check-file-status.
+  move "N" to ws-cpx-eof.
+  read copy-xref-file
+    at end set CPX-EOF to true
+  end-read.
+  perform until CPX-EOF
+    if cpx-copy-member = ws-target-copy-member
+      add 1 to ws-impact-count
+      move spaces to copy-impact-report-line
+      string cpx-program-name " COPIES " ws-target-copy-member
+          delimited by size into copy-impact-report-line
+      write copy-impact-report-line
+    end-if
+    read copy-xref-file
+      at end set CPX-EOF to true
+    end-read
+  end-perform.
+  close copy-xref-file.
+  if ws-impact-count = zero
+    move spaces to copy-impact-report-line
+    string "NO PROGRAMS COPY " ws-target-copy-member
+        delimited by size into copy-impact-report-line
+    write copy-impact-report-line
+  end-if.
+  close copy-impact-report.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+end program datadict.
