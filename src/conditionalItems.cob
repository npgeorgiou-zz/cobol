@@ -2,8 +2,33 @@ identification division.
   program-id. hello.
   author.  "lala lala".
 environment division.
+  input-output section.
+  file-control.
+    select employee-file assign to "EMPMAST.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-emp-rel-key
+        file status is ws-emp-file-status.
+    select code-table-file assign to "CODETBL.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-ct-rel-key
+        file status is ws-ct-file-status.
 data division.
+  file section.
+  fd  employee-file.
+  copy "empmast.cpy".
+  fd  code-table-file.
+  copy "codetbl.cpy".
   working-storage section.
+    01 ws-emp-rel-key     pic 9(6) value 1.
+    01 ws-emp-file-status pic x(2) value "00".
+    01 ws-ct-rel-key      pic 9(5) value 1.
+    01 ws-ct-file-status  pic x(2) value "00".
+    01 ws-sex-code-valid  pic x(1) value "N".
+        88 SEX-CODE-IS-VALID value "Y".
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
   local-storage section.
     1 sex pic is 9(5) value zero.
       88 MALE value 1.
@@ -11,14 +36,106 @@ data division.
       88 BOTH value 1, 2.
       88 GENDER_FLUID value 1 through 10.
 procedure division.
+main-paragraph.
+  open i-o employee-file.
+  if ws-emp-file-status = "35"
+    close employee-file
+    open output employee-file
+    close employee-file
+    open i-o employee-file
+  end-if.
+  move "EMPMAST.DAT" to ws-abend-file-name.
+  move ws-emp-file-status to ws-abend-status.
+  perform check-file-status.
+
+  open i-o code-table-file.
+  if ws-ct-file-status = "35"
+    close code-table-file
+    open output code-table-file
+    close code-table-file
+    open i-o code-table-file
+    perform seed-code-table
+  end-if.
+  move "CODETBL.DAT" to ws-abend-file-name.
+  move ws-ct-file-status to ws-abend-status.
+  perform check-file-status.
+
+  move 1 to ws-emp-rel-key.
+  read employee-file
+    invalid key
+      initialize employee-record
+      move 1 to emp-id
+      move 1 to emp-person
+      move 1 to emp-sex
+      move "A" to emp-status
+      write employee-record
+  end-read.
+
+  move emp-sex to sex.
   display sex.
-  set BOTH to true .
+  set BOTH of sex to true .
   display sex.
+  move sex to emp-sex.
+  perform validate-sex-code.
 
-  if MALE
+  if MALE of sex
     display "MALE"
   end-if.
 
+  rewrite employee-record
+    invalid key
+      write employee-record
+  end-rewrite.
+  close employee-file.
+  close code-table-file.
+  goback.
+
+validate-sex-code.
+  *> Look the code up in the external reference table instead of
+  *> trusting the compiled GENDER_FLUID 88-level range alone. A code
+  *> can be retired (or a new one activated) by maintaining
+  *> CODETBL.DAT, with no recompile of this program.
+  move emp-sex to ws-ct-rel-key.
+  move "N" to ws-sex-code-valid.
+  read code-table-file
+    invalid key
+      display "SEX CODE NOT IN REFERENCE TABLE: " emp-sex
+    not invalid key
+      if CT-CODE-ACTIVE
+        move "Y" to ws-sex-code-valid
+      else
+        display "SEX CODE RETIRED: " emp-sex
+      end-if
+  end-read.
+
+seed-code-table.
+  *> First-run seed of the SEX reference table, codes 1 thru 10 to
+  *> match the GENDER_FLUID range compiled into EMPMAST.CPY.
+  move "SEX" to ct-field-name.
+  move "Y" to ct-active-flag.
+  move 1 to ws-ct-rel-key ct-code-value.
+  move "MALE" to ct-description.
+  write code-table-record.
+  move 2 to ws-ct-rel-key ct-code-value.
+  move "FEMALE" to ct-description.
+  write code-table-record.
+  perform varying ws-ct-rel-key from 3 by 1
+    until ws-ct-rel-key > 10
+    move ws-ct-rel-key to ct-code-value
+    move "GENDER_FLUID" to ct-description
+    write code-table-record
+  end-perform.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
 
 end program hello.
 
