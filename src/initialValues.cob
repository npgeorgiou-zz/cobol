@@ -2,17 +2,51 @@ identification division.
   program-id. hello.
   author.  "lala lala".
 environment division.
+  input-output section.
+  file-control.
+    select employee-file assign to "EMPMAST.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-emp-rel-key
+        file status is ws-emp-file-status.
 data division.
+  file section.
+  fd  employee-file.
+  copy "empmast.cpy".
   working-storage section.
+    *> A new-hire record needs the same sensible-default treatment
+    *> every field above gets individually demonstrated - spaces for
+    *> a name not yet on file, zero for a classification not yet
+    *> assigned, a literal for a status that does have one sane
+    *> starting value. Grouped under EMPLOYEE-RECORD's own field names
+    *> (same technique as LEGACYTXN.CPY/TXN-RECORD under request 005)
+    *> so MOVE CORRESPONDING carries every default across in one shot.
+    01 ws-new-hire-defaults.
+        05 emp-id                  pic 9(6) value zero.
+        05 emp-name                pic x(30) value spaces.
+        05 emp-person              pic 9(5) value zero.
+        05 emp-sex                 pic 9(5) value zero.
+        05 emp-status              pic x(1) value "A".
+    01 ws-emp-rel-key          pic 9(6) value zero.
+    01 ws-emp-file-status      pic x(2) value "00".
+    01 ws-next-emp-id          pic 9(6) value zero.
+    01 ws-emp-eof              pic x(1) value "N".
+        88 EMP-EOF             value "Y".
+    01 ws-abend-file-name      pic x(20).
+    01 ws-abend-status         pic x(2).
   local-storage section.
     *> Types.
-    01 foo1 pic a(10) value zero.             *> Shows
+*>  01 foo1 pic a(10) value zero.             *> Shows - ZERO is a
+*>  numeric figurative constant and is not a valid VALUE for a purely
+*>  alphabetic (PIC A) item under this dialect; left commented, same
+*>  as the other "doesn't compile" demo lines below it.
     01 foo2 pic a(10) value spaces.
     01 foo3 pic a(10) value quotes.           *> Shows
     01 foo4 pic a(10) value high-value.
     01 foo5 pic a(10) value low-value.
     01 foo6 pic a(10) value null.
-    01 foo7 pic a(10) value all zero.         *> Shows
+*>  01 foo7 pic a(10) value all zero.         *> Shows - same ZERO
+*>  on PIC A restriction as foo1 above.
     01 foo8 pic a(10) value all "foo".
     01 foo9 pic a(10) value "foo".
     01 foo10 pic a(10) value 1.               *> Shows
@@ -33,7 +67,9 @@ data division.
     01 bar12 pic x(10) value '1.1'.
 
     01 baz1 pic 9(10) value zero.
-    01 baz2 pic 9(10) value spaces.           *> Shows
+*>  01 baz2 pic 9(10) value spaces.           *> Shows - SPACES is
+*>  not a valid VALUE for a purely numeric (PIC 9) item under this
+*>  dialect; left commented, same as qux2 below.
     01 baz3 pic 9(10) value quotes.           *> Shows
     01 baz4 pic 9(10) value high-value.       *> Shows
     01 baz5 pic 9(10) value low-value.        *> Shows
@@ -46,7 +82,9 @@ data division.
     01 baz12 pic 9(10) value '1.1'.           *> Shows
 
     01 qux1 pic 9(10)v9(2) value zero.
-    01 qux2 pic 9(10)v9(2) value spaces.      *> Shows
+*>  01 qux2 pic 9(10)v9(2) value spaces.      *> Shows - SPACES is
+*>  not a valid VALUE for a purely numeric (PIC 9V9) item, same as
+*>  baz2 above.
     01 qux3 pic 9(10)v9(2) value quotes.      *> Shows
     01 qux4 pic 9(10)v9(2) value high-value.  *> Shows
     01 qux5 pic 9(10)v9(2) value low-value.   *> Shows
@@ -69,6 +107,73 @@ data division.
     01 sizeCheck9 pic x(2) value "a11".       *> Shows
     01 sizeCheck10 pic 9(2) value 111.        *> Shows
 procedure division.
+main-paragraph.
+  perform determine-next-employee-id.
+  perform initialize-new-hire-record.
+  goback.
+
+determine-next-employee-id.
+  *> The next EMP-ID is one past whatever's already on file - a fresh
+  *> EMPMAST.DAT starts the shop at employee 1, same as hello.cob's
+  *> own first-run seed.
+  open input employee-file.
+  if ws-emp-file-status = "35"
+    move 1 to ws-next-emp-id
+  else
+    move "EMPMAST.DAT" to ws-abend-file-name
+    move ws-emp-file-status to ws-abend-status
+    perform check-file-status
+    move "N" to ws-emp-eof
+    move 1 to ws-emp-rel-key
+    start employee-file key is not less than ws-emp-rel-key
+      invalid key set EMP-EOF to true
+    end-start
+    perform until EMP-EOF
+      read employee-file next record
+        at end set EMP-EOF to true
+      end-read
+      if not EMP-EOF
+        move emp-id of employee-record to ws-next-emp-id
+      end-if
+    end-perform
+    add 1 to ws-next-emp-id
+  end-if.
+  close employee-file.
+
+initialize-new-hire-record.
+  *> A real new-hire record, built from the same VALUE-clause
+  *> defaults demonstrated above instead of one-off MOVE statements
+  *> scattered at every call site that creates an EMPLOYEE-RECORD.
+  open i-o employee-file.
+  if ws-emp-file-status = "35"
+    close employee-file
+    open output employee-file
+    close employee-file
+    open i-o employee-file
+  end-if.
+  move "EMPMAST.DAT" to ws-abend-file-name.
+  move ws-emp-file-status to ws-abend-status.
+  perform check-file-status.
+  initialize employee-record.
+  move corresponding ws-new-hire-defaults to employee-record.
+  move ws-next-emp-id to emp-id of employee-record.
+  move ws-next-emp-id to ws-emp-rel-key.
+  write employee-record
+    invalid key
+      display "NEW HIRE WRITE FAILED, ID=" ws-next-emp-id
+  end-write.
+  close employee-file.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
 
 end program hello.
 
