@@ -1,9 +1,52 @@
 identification division.
-  program-id. foo.
+  program-id. editval.
   author.  "lala lala".
 environment division.
+  input-output section.
+  file-control.
+    select reject-file assign to "REJECT.DAT"
+        organization is line sequential
+        file status is ws-rej-status.
+    select range-table assign to "RANGETBL.DAT"
+        organization is line sequential
+        file status is ws-rng-status.
+    select run-log-file assign to "RUNLOG.RPT"
+        organization is line sequential
+        file status is ws-runlog-status.
 data division.
+  file section.
+  fd  reject-file.
+  copy "rejectrec.cpy".
+  fd  range-table.
+  copy "rangetbl.cpy".
+  fd  run-log-file.
+  01 run-log-line             pic x(130).
   working-storage section.
+    01 ws-runlog-status    pic x(2) value "00".
+    01 ws-runlog-timestamp pic 9(15).
+    01 ws-runlog-run-status pic x(8) value "COMPLETE".
+    01 ws-runlog-reject-count pic 9(6) value zero.
+    01 ws-rptstamp-today   pic 9(8).
+    copy "rptstamp.cpy".
+    01 ws-rej-status      pic x(2) value "00".
+    01 ws-rej-key         pic 9(6) value zero.
+    01 ws-rej-reason-code pic x(4).
+    01 ws-rej-reason-text pic x(40).
+    01 ws-abend-status    pic x(2).
+    01 ws-edit-mode       pic x(1).
+        88 EDIT-MODE-NUMERIC     value "N".
+        88 EDIT-MODE-ALPHABETIC  value "A".
+        88 EDIT-MODE-RANGE       value "R".
+    01 ws-range-low       pic s9(3) sign is leading separate value zero.
+    01 ws-range-high      pic s9(3) sign is leading separate value zero.
+    01 ws-edit-return-code pic s9(4) value zero.
+        88 EDIT-PASSED value zero.
+        88 EDIT-FAILED value 1.
+    01 ws-rng-status      pic x(2) value "00".
+    01 ws-rng-eof         pic x(1) value "N".
+        88 RNG-EOF        value "Y".
+    01 ws-rng-found       pic x(1) value "N".
+        88 RNG-FOUND      value "Y".
   local-storage section.
     1 foo pic is 9(5) value 1.
     1 person pic is 9(5) value 1.
@@ -48,7 +91,7 @@ procedure division.
   end-if.
 
   *> Change to symbols inspections.
-  if 1 + foo equals 1 * 1 + (1/1 - 1) display "true" end-if.
+  if 1 + foo equal 1 * 1 + (1/1 - 1) display "true" end-if.
   if 1 + foo greater 1 * 1 + (1/1 - 1) display "true" end-if.
   if 1 + foo less 1 * 1 + (1/1 - 1) display "true" end-if.
   if 1 + foo not greater or equal 1 * 1 + (1/1 - 1) display "true" end-if.
@@ -58,9 +101,163 @@ procedure division.
   if person is greater than or equal to 0 then display "true" end-if.
 
   *> Errors.
-  if not (not person) display "true" end-if.
+  if not (not (person is numeric)) display "true" end-if.
 
+  *> Failed edit checks used to stop at a DISPLAY "true"/"####" on the
+  *> console. Route them to a reject/suspense record instead, so the
+  *> error-correction team has a REJECT.DAT entry with a reason code
+  *> to work from. (Further generalized under requests 032-034/040.)
+  perform load-report-stamp.
+  perform validate-person-edits.
+  perform write-run-log-entry.
 
-end program foo.
+  goback.
+
+validate-person-edits.
+  *> The numeric edit used to be an inline "IF PERSON IS NOT NUMERIC" -
+  *> now it calls the same shop-wide field-edit subroutine (request
+  *> 006/007's FOO in src/test.cob, renamed to EDITCHK under this
+  *> request since every caller's own PROGRAM-ID is "foo" too - a
+  *> CALL "foo" from inside a program named "foo" is a self-reference,
+  *> not a call to the subprogram) every other caller will use, so a
+  *> change to the edit rule only has to happen in one place.
+  set EDIT-MODE-NUMERIC to true.
+  call "editchk" using person, ws-edit-mode, ws-range-low, ws-range-high,
+      ws-edit-return-code.
+  if EDIT-FAILED
+    move zero to ws-rej-key
+    move "PERN" to ws-rej-reason-code
+    move "PERSON IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+  end-if.
+
+  *> The old hardcoded "IF PERSON NOT GREATER OR EQUAL 0"/"IF PERSON IS
+  *> GREATER THAN OR EQUAL TO 0" comparisons above are now a real range
+  *> edit, with the bounds themselves configurable via RANGETBL.DAT
+  *> instead of baked into this PROCEDURE DIVISION.
+  perform load-range-bounds.
+  set EDIT-MODE-RANGE to true.
+  call "editchk" using person, ws-edit-mode, ws-range-low, ws-range-high,
+      ws-edit-return-code.
+  if EDIT-FAILED
+    move zero to ws-rej-key
+    move "PERR" to ws-rej-reason-code
+    move "PERSON OUTSIDE CONFIGURED RANGE" to ws-rej-reason-text
+    perform write-reject-record
+  end-if.
+
+  if not MALE and not FEMALE and not BOTH
+    move zero to ws-rej-key
+    move "SEXO" to ws-rej-reason-code
+    move "SEX CLASSIFICATION OUT OF RANGE" to ws-rej-reason-text
+    perform write-reject-record
+  end-if.
+
+load-range-bounds.
+  *> Scan RANGETBL.DAT for PERSON's row; seed it with the old hardcoded
+  *> 0/999 bounds on a shop's first-ever run, the same "open input, on
+  *> '35' open output and write a default row" idiom load-divisor-rate
+  *> uses for RATETBL.DAT.
+  move "N" to ws-rng-eof.
+  move "N" to ws-rng-found.
+  move zero to ws-range-low.
+  move zero to ws-range-high.
+  open input range-table.
+  if ws-rng-status = "35"
+    open output range-table
+    move "PERSON" to rng-field-name
+    move zero to rng-low
+    move 999 to rng-high
+    write range-record
+    close range-table
+    open input range-table
+  end-if.
+  read range-table
+    at end set RNG-EOF to true
+  end-read.
+  perform until RNG-EOF or RNG-FOUND
+    if rng-field-name = "PERSON"
+      set RNG-FOUND to true
+      move rng-low to ws-range-low
+      move rng-high to ws-range-high
+    end-if
+    if not RNG-FOUND
+      read range-table
+        at end set RNG-EOF to true
+      end-read
+    end-if
+  end-perform.
+  close range-table.
+
+write-reject-record.
+  open extend reject-file.
+  if ws-rej-status = "35"
+    open output reject-file
+  end-if.
+  move ws-rej-status to ws-abend-status.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON REJECT.DAT, STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+  move function current-date(1:15) to rej-timestamp.
+  move "IF" to rej-source.
+  move ws-rej-key to rej-key.
+  move ws-rej-reason-code to rej-reason-code.
+  move ws-rej-reason-text to rej-reason-text.
+  write reject-record.
+  close reject-file.
+  add 1 to ws-runlog-reject-count.
+
+load-report-stamp.
+  *> Same OPERATOR=/JOB= stamp hello.cob and math.cob load for their own
+  *> reports, so this step's RUNLOG.RPT entry (below) is traceable the
+  *> same way. This program has no upstream business-date control file
+  *> (that's accept.cob's RUNCTL.DAT), so it runs under today's system
+  *> date, same as hello.cob.
+  accept rpt-operator-id from environment "USER".
+  if rpt-operator-id = spaces
+    move "UNKNOWN" to rpt-operator-id
+  end-if.
+  move "EDITVAL" to rpt-job-name.
+  accept ws-rptstamp-today from date yyyymmdd.
+  call "fiscalclc" using ws-rptstamp-today, rpt-fiscal-year,
+      rpt-fiscal-quarter, rpt-fiscal-period, rpt-fiscal-week.
+
+write-run-log-entry.
+  *> Request 036's consolidated daily run-log report promised one
+  *> RUNLOG.RPT entry per run "across hello, math, and foo" - STEP030 of
+  *> BATCHCYC.jcl is the program that actually plays that third role in
+  *> the real batch chain (request 037), so it needs the same entry
+  *> hello.cob/math.cob already write, not just the two of them.
+  *> RECORDS= counts this run's REJECT.DAT writes (the only per-run
+  *> activity this program has to report), the same way math.cob's
+  *> posting-loop count stands in for its own RECORDS=.
+  if return-code = zero
+    move "COMPLETE" to ws-runlog-run-status
+  else
+    move "FAILED  " to ws-runlog-run-status
+  end-if.
+  open extend run-log-file.
+  if ws-runlog-status = "35"
+    open output run-log-file
+  end-if.
+  move ws-runlog-status to ws-abend-status.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON RUNLOG.RPT, STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+  move function current-date(1:15) to ws-runlog-timestamp.
+  move spaces to run-log-line.
+  string "TS=" ws-runlog-timestamp
+      " JOB=" rpt-job-name
+      " OPERATOR=" rpt-operator-id
+      " STATUS=" ws-runlog-run-status
+      " RECORDS=" ws-runlog-reject-count
+      " FY=" rpt-fiscal-year "-Q" rpt-fiscal-quarter
+      "-P" rpt-fiscal-period "-W" rpt-fiscal-week into run-log-line.
+  write run-log-line.
+  close run-log-file.
+
+end program editval.
 
 *> TODO: Autompletion.
