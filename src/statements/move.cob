@@ -1,15 +1,104 @@
 identification division.
   program-id. foo.
 environment division.
+  input-output section.
+  file-control.
+    select old-balance-file assign to "OLDBAL.DAT"
+        organization is line sequential
+        file status is ws-old-bal-status.
+    select bal-file assign to "BALFILE.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-bal-rel-key
+        file status is ws-bal-status.
 data division.
+  file section.
+  fd  old-balance-file.
+  copy "oldbalrec.cpy".
+  fd  bal-file.
+  copy "balrec.cpy".
   working-storage section.
-  local-storage section.
     1 foo pic 9(5) value 1.
-    1 bar.
-      2 bar1 pic 9(5) value 1.
-      2 bar2 pic 9(5) value 1.
-      88 bar3 value 1.
+    copy "bar1grp.cpy".
+
+    01 ws-old-bal-status  pic x(2) value "00".
+    01 ws-bal-status      pic x(2) value "00".
+    01 ws-bal-rel-key     pic 9(6) value 1.
+    01 ws-old-bal-eof     pic x(1) value "N".
+        88 OLD-BAL-EOF    value "Y".
+    01 ws-migrated-count  pic 9(6) value zero.
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
+  local-storage section.
 procedure division.
   move bar1 to bar2.
   move corresponding bar to bar.
+
+  *> Old-to-new copybook migration run: OLDBALREC.CPY's single
+  *> BAL-AMOUNT bucket rolls forward into BALREC.CPY's current
+  *> ACCT-ID/COST-CENTER/daily-PTD-YTD layout. MOVE CORRESPONDING
+  *> carries every field the two layouts still share by name (same
+  *> technique as math.cob's ADD CORRESPONDING legacy-transaction
+  *> conversion under request 005); only the field that was renamed
+  *> across the migration (BAL-AMOUNT -> BAL-DAILY-AMOUNT) needs an
+  *> explicit MOVE, and the fields the old layout never had
+  *> (PTD/YTD/last-posted-date) are left at the zero INITIALIZE sets.
+  perform migrate-balance-records.
+
+  goback.
+
+migrate-balance-records.
+  open input old-balance-file.
+  if ws-old-bal-status = "35"
+    continue
+  else
+    move "OLDBAL.DAT" to ws-abend-file-name
+    move ws-old-bal-status to ws-abend-status
+    perform check-file-status
+    open i-o bal-file
+    if ws-bal-status = "35"
+      close bal-file
+      open output bal-file
+      close bal-file
+      open i-o bal-file
+    end-if
+    move "BALFILE.DAT" to ws-abend-file-name
+    move ws-bal-status to ws-abend-status
+    perform check-file-status
+    read old-balance-file
+      at end set OLD-BAL-EOF to true
+    end-read
+    perform until OLD-BAL-EOF
+      perform migrate-one-balance-record
+      read old-balance-file
+        at end set OLD-BAL-EOF to true
+      end-read
+    end-perform
+    close bal-file
+  end-if.
+  close old-balance-file.
+  display "BALANCE RECORDS MIGRATED: " ws-migrated-count.
+
+migrate-one-balance-record.
+  initialize balance-record.
+  move corresponding old-balance-record to balance-record.
+  move bal-amount of old-balance-record to bal-daily-amount of balance-record.
+  move bal-acct-id of old-balance-record to ws-bal-rel-key.
+  rewrite balance-record
+    invalid key
+      write balance-record
+  end-rewrite.
+  add 1 to ws-migrated-count.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+
 end program foo.
