@@ -5,9 +5,7 @@ data division.
   working-storage section.
   local-storage section.
     1 foo pic 9(5) value 1.
-    1 bar.
-      2 bar1 pic 9(5) value 1.
-      2 bar2 pic 9(5) value 1.
+    copy "bar1grp.cpy".
 procedure division.
   initialize foo.
   initialize foo replacing alphabetic by bar1.
