@@ -1,15 +1,195 @@
 identification division.
   program-id. foo.
 environment division.
+  input-output section.
+  file-control.
+    select run-ctl-file assign to "RUNCTL.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-rc-rel-key
+        file status is ws-rc-status.
+    select checkpoint-file assign to "CHECKPOINT.LOG"
+        organization is line sequential
+        file status is ws-ckpt-status.
+    select txn-file assign to "TXNFILE.DAT"
+        organization is line sequential
+        file status is ws-txn-status.
 data division.
+  file section.
+  fd  run-ctl-file.
+  copy "runctl.cpy".
+  fd  checkpoint-file.
+  01 checkpoint-line           pic x(80).
+  fd  txn-file.
+  copy "txnrec.cpy".
   working-storage section.
-  local-storage section.
     1 foo pic 9(5) value 1.
-    1 bar.
-      2 bar1 pic 9(5) value 1.
-      2 bar2 pic 9(5) value 1.
-      88 bar3 value 1.
+    copy "bar1grp.cpy".
+
+    01 ws-rc-rel-key      pic 9(1) value 1.
+    01 ws-rc-status       pic x(2) value "00".
+    01 ws-ckpt-status     pic x(2) value "00".
+    01 ws-txn-status      pic x(2) value "00".
+    01 ws-business-date   pic 9(8).
+    01 ws-system-date     pic 9(8).
+    01 ws-fiscal-year     pic 9(4).
+    01 ws-fiscal-month    pic 9(2).
+    01 ws-fiscal-quarter  pic 9(1).
+    01 ws-fiscal-week     pic 9(2).
+    01 ws-checkpoint-every pic 9(4) value 5.
+    01 ws-records-read     pic 9(8) value zero.
+    01 ws-resume-target    pic 9(8) value zero.
+    01 ws-txn-eof          pic x(1) value "N".
+        88 TXN-EOF         value "Y".
+    01 ws-abend-file-name  pic x(20).
+    01 ws-abend-status     pic x(2).
+    01 ws-rc-integer-date  pic 9(7).
+  local-storage section.
 procedure division.
+main-paragraph.
+  perform establish-run-date.
+  perform derive-fiscal-period.
+  perform process-file-with-checkpoints.
+  perform advance-run-control.
+
+  *> Retained compiler-coverage demo of the interactive/system-clock
+  *> ACCEPT forms now superseded by the run-control file above.
   accept foo.
-  accept foo from date yyyymmdd
+  accept foo from date yyyymmdd.
+
+  move bar1 to bar2.
+  goback.
+
+establish-run-date.
+  *> Read the run-control record maintained between batch runs
+  *> instead of an attended console ACCEPT or trusting the server
+  *> clock, so this job can run unattended overnight.
+  open i-o run-ctl-file.
+  if ws-rc-status = "35"
+    close run-ctl-file
+    open output run-ctl-file
+    move zero to rc-last-run-date
+    accept ws-system-date from date yyyymmdd
+    move ws-system-date to rc-next-run-date
+    move 1 to rc-job-seq-no
+    write run-control-record
+    close run-ctl-file
+    open i-o run-ctl-file
+  end-if.
+  move "RUNCTL.DAT" to ws-abend-file-name.
+  move ws-rc-status to ws-abend-status.
+  perform check-file-status.
+  move 1 to ws-rc-rel-key.
+  read run-ctl-file
+    invalid key
+      display "RUNCTL.DAT READ FAILED, STATUS=" ws-rc-status
+      move 16 to return-code
+  end-read.
+
+  *> A restart of the same business date resumes from the last
+  *> checkpoint instead of silently rolling to "today".
+  if rc-checkpoint-date = rc-next-run-date and rc-checkpoint-count > 0
+    move rc-checkpoint-date to ws-business-date
+    move rc-checkpoint-count to ws-resume-target
+    display "RESTART: RESUMING BUSINESS DATE " ws-business-date
+        " AFTER " ws-resume-target " RECORDS"
+  else
+    move rc-next-run-date to ws-business-date
+    move zero to ws-resume-target
+  end-if.
+
+derive-fiscal-period.
+  *> This shop's fiscal year is NOT calendar-aligned (it runs July 1
+  *> through June 30 - see fiscalclc.cob) - derived from the business
+  *> date ACCEPT FROM DATE established above via the shared FISCALCLC
+  *> subprogram, the one place every program in the shop gets fiscal
+  *> year/quarter/period/week from, instead of each re-deriving its own
+  *> (and inevitably drifting) fiscal-calendar math.
+  call "fiscalclc" using ws-business-date, ws-fiscal-year,
+      ws-fiscal-quarter, ws-fiscal-month, ws-fiscal-week.
+
+process-file-with-checkpoints.
+  *> Walk the day's transaction file, writing a checkpoint record to
+  *> RUNCTL.DAT every N records so a job that abends partway through a
+  *> large file restarts at the same business date and record position
+  *> instead of reprocessing the whole file or rolling to a new date.
+  move zero to ws-records-read.
+  open input txn-file.
+  if ws-txn-status = "35"
+    continue
+  else
+    open extend checkpoint-file
+    if ws-ckpt-status = "35"
+      open output checkpoint-file
+    end-if
+    move "CHECKPOINT.LOG" to ws-abend-file-name
+    move ws-ckpt-status to ws-abend-status
+    perform check-file-status
+    read txn-file
+      at end set TXN-EOF to true
+    end-read
+    perform until TXN-EOF or ws-records-read >= ws-resume-target
+      add 1 to ws-records-read
+      read txn-file
+        at end set TXN-EOF to true
+      end-read
+    end-perform
+    perform until TXN-EOF
+      add 1 to ws-records-read
+      if function mod(ws-records-read, ws-checkpoint-every) = 0
+        perform write-checkpoint
+      end-if
+      read txn-file
+        at end set TXN-EOF to true
+      end-read
+    end-perform
+    close checkpoint-file
+  end-if.
+  close txn-file.
+
+write-checkpoint.
+  move ws-business-date to rc-checkpoint-date.
+  move ws-records-read to rc-checkpoint-count.
+  rewrite run-control-record
+    invalid key
+      write run-control-record
+  end-rewrite.
+  move spaces to checkpoint-line.
+  string "CHECKPOINT DATE=" ws-business-date
+      " FY=" ws-fiscal-year "-Q" ws-fiscal-quarter "-P" ws-fiscal-month
+      "-W" ws-fiscal-week
+      " RECORDS=" ws-records-read into checkpoint-line.
+  write checkpoint-line.
+
+advance-run-control.
+  *> Clean end of run: roll the run-control record forward and clear
+  *> the checkpoint so the next unattended run starts a fresh date.
+  move ws-business-date to rc-last-run-date.
+  *> RC-NEXT-RUN-DATE is written once at RUNCTL.DAT's initial seed and
+  *> otherwise only ever read (establish-run-date); without advancing
+  *> it here every subsequent run would re-read today's just-processed
+  *> business date forever. Calendar-correct day-add (handles month and
+  *> year rollover) via the INTEGER-OF-DATE/DATE-OF-INTEGER pair.
+  compute ws-rc-integer-date =
+      function integer-of-date(rc-last-run-date) + 1.
+  move function date-of-integer(ws-rc-integer-date) to rc-next-run-date.
+  add 1 to rc-job-seq-no.
+  move zero to rc-checkpoint-count.
+  move zero to rc-checkpoint-date.
+  rewrite run-control-record
+    invalid key
+      write run-control-record
+  end-rewrite.
+  close run-ctl-file.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
 end program foo.
