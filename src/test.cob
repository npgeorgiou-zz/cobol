@@ -1,15 +1,51 @@
 identification division.
-  program-id. foo.
+  program-id. editchk.
 environment division.
 data division.
   working-storage section.
   local-storage section.
   linkage section.
-    1 foo pic a(3) value 1.
-procedure division using foo.
+    1 foo pic 9(5) value 1.
+    1 ws-edit-mode pic x(1).
+        88 EDIT-MODE-NUMERIC     value "N".
+        88 EDIT-MODE-ALPHABETIC  value "A".
+        88 EDIT-MODE-RANGE       value "R".
+    1 ws-range-low  pic s9(3) sign is leading separate.
+    1 ws-range-high pic s9(3) sign is leading separate.
+    1 ws-return-code pic s9(4) value zero.
+        88 EDIT-PASSED value zero.
+        88 EDIT-FAILED value 1.
+procedure division using foo, ws-edit-mode, ws-range-low, ws-range-high,
+    ws-return-code.
   display foo.
   display foo.
   display foo.
   display foo.
   display foo.
-end program foo.
+
+  *> Shop-wide field-edit subroutine: any program (hello.cob, math.cob,
+  *> the statements/ demos) CALLs 'foo' with an edit mode instead of
+  *> re-deriving its own IF-based numeric/alphabetic/range check like
+  *> the ones in statements/if.cob.
+  move zero to ws-return-code.
+  evaluate true
+    when EDIT-MODE-NUMERIC
+      if foo is not numeric
+        move 1 to ws-return-code
+      end-if
+    when EDIT-MODE-ALPHABETIC
+      if foo is not alphabetic
+        move 1 to ws-return-code
+      end-if
+    when EDIT-MODE-RANGE
+      if foo is not numeric
+          or foo < ws-range-low
+          or foo > ws-range-high
+        move 1 to ws-return-code
+      end-if
+    when other
+      move 1 to ws-return-code
+  end-evaluate.
+
+  goback.
+end program editchk.
