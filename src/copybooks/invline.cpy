@@ -0,0 +1,10 @@
+*> INVLINE.CPY - one billable line per invoice, read by math.cob's
+*> billing run (request 039). INV-QTY times INV-UNIT-PRICE extends to
+*> the line amount; lines share INV-NO so the run can accumulate one
+*> invoice total across a control break, the same key-change pattern
+*> post-transactions already uses for cost-center subtotals.
+01  INVOICE-LINE-RECORD.
+    05  INV-NO                   PIC 9(6).
+    05  INV-LINE-NO              PIC 9(3).
+    05  INV-QTY                  PIC 9(5).
+    05  INV-UNIT-PRICE           PIC S9(7)V99 SIGN IS LEADING SEPARATE.
