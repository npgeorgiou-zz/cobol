@@ -0,0 +1,8 @@
+*> BAR1GRP.CPY - the BAR1/BAR2 elementary pair plus the BAR3 88-level,
+*> shared by every statements/ program that needs this layout so a
+*> field change only has to happen in one place instead of drifting
+*> out of sync across move.cob, accept.cob and initialize.cob.
+01  BAR.
+    05  BAR1 PIC 9(5) VALUE 1.
+    05  BAR2 PIC 9(5) VALUE 1.
+    88  BAR3 VALUE 1.
