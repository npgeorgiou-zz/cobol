@@ -0,0 +1,11 @@
+*> CODETBL.CPY - external reference-table record for validating
+*> SEX/GENDER codes at runtime instead of hardcoding the valid
+*> range in an 88-level clause. Keyed by CT-CODE-VALUE so a program
+*> can random-read the table for the code it just moved into SEX.
+01  CODE-TABLE-RECORD.
+    05  CT-FIELD-NAME           PIC X(10).
+    05  CT-CODE-VALUE           PIC 9(5).
+    05  CT-DESCRIPTION          PIC X(20).
+    05  CT-ACTIVE-FLAG          PIC X(1).
+        88  CT-CODE-ACTIVE      VALUE "Y".
+        88  CT-CODE-RETIRED     VALUE "N".
