@@ -0,0 +1,13 @@
+*> BALSCRATCH.CPY - scratch copy of BALREC.CPY's layout, written by
+*> math.cob's what-if/simulation mode (request 046) instead of the real
+*> BALANCE-RECORD so a preview run never commits a posting. Kept as its
+*> own copybook, the same way LEGACYTXN.CPY duplicates TXNREC.CPY's
+*> shape for a distinct record, rather than COPY ... REPLACING the same
+*> layout into two FDs in one program.
+01  BALANCE-SCRATCH-RECORD.
+    05  BALS-ACCT-ID              PIC 9(6).
+    05  BALS-COST-CENTER          PIC 9(4).
+    05  BALS-DAILY-AMOUNT         PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BALS-PTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BALS-YTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BALS-LAST-POSTED-DATE     PIC 9(8).
