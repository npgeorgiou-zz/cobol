@@ -0,0 +1,8 @@
+*> OLDBALREC.CPY - the pre-PTD/YTD balance record layout math.cob
+*> carried before request 020/022 added period-to-date and year-to-date
+*> buckets. Kept around only so move.cob has a real old layout to
+*> migrate forward from into today's BALREC.CPY.
+01  OLD-BALANCE-RECORD.
+    05  BAL-ACCT-ID              PIC 9(6).
+    05  BAL-COST-CENTER          PIC 9(4).
+    05  BAL-AMOUNT               PIC S9(9)V99 SIGN IS LEADING SEPARATE.
