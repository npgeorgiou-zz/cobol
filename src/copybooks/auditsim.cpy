@@ -0,0 +1,14 @@
+*> AUDITSIM.CPY - scratch copy of AUDITREC.CPY's layout, written to
+*> AUDITSIM.LOG instead of the real AUDIT.LOG during math.cob's what-if
+*> /simulation mode (request 046), so a preview run's audit trail never
+*> mixes into the real AUDIT.LOG that requests 043/044 search for
+*> reversal lookups and duplicate-transaction detection.
+01  AUDIT-SIM-RECORD.
+    05  AUDS-TIMESTAMP            PIC 9(14).
+    05  AUDS-SOURCE               PIC X(10).
+    05  AUDS-KEY                  PIC 9(6).
+    05  AUDS-TXN-SEQ-NO           PIC 9(8).
+    05  AUDS-FIELD-NAME           PIC X(15).
+    05  AUDS-OLD-VALUE            PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  AUDS-NEW-VALUE            PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  AUDS-ACTION               PIC X(10).
