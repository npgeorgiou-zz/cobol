@@ -0,0 +1,18 @@
+*> RPTSTAMP.CPY - operator-ID/job-name stamp written to the front of
+*> every output report, so a report in the shop's nightly stack can
+*> always be traced back to who ran it and under which job. Shared
+*> across every program that produces a report, the same way
+*> REJECTREC.CPY is shared across every program that produces a
+*> reject record.
+01  RPT-STAMP-LINE.
+    05  RPT-OPERATOR-ID         PIC X(20).
+    05  RPT-JOB-NAME            PIC X(8).
+    *> Fiscal year/quarter/period/week, derived by the shared FISCALCLC
+    *> subprogram (request 035) from whatever business date the calling
+    *> program is running under, so every report header can print the
+    *> fiscal period without re-deriving this shop's non-calendar fiscal
+    *> year math in each program.
+    05  RPT-FISCAL-YEAR         PIC 9(4).
+    05  RPT-FISCAL-QUARTER      PIC 9(1).
+    05  RPT-FISCAL-PERIOD       PIC 9(2).
+    05  RPT-FISCAL-WEEK         PIC 9(2).
