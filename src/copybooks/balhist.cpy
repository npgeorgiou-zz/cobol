@@ -0,0 +1,14 @@
+*> BALHIST.CPY - one dated snapshot row per account per period-end
+*> run, appended to BALHIST.DAT by math.cob's period-end-rollup
+*> (request 048). Kept as its own copybook rather than reusing
+*> BALREC.CPY's layout, the same way BALSCRATCH.CPY and AUDITSIM.CPY
+*> duplicate an existing record's shape for a record with a distinct
+*> purpose - this one exists to be read back across many periods for
+*> trend reporting, not to carry the live current balance.
+01  BALANCE-HISTORY-RECORD.
+    05  BALH-SNAPSHOT-DATE        PIC 9(8).
+    05  BALH-PERIOD-TYPE          PIC X(1).
+    05  BALH-ACCT-ID              PIC 9(6).
+    05  BALH-COST-CENTER          PIC 9(4).
+    05  BALH-PTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BALH-YTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
