@@ -0,0 +1,13 @@
+*> REDEFXREF.CPY - REDEFINES cross-reference extract record. One row
+*> per REDEFINES relationship declared anywhere in the shop's
+*> copybooks/programs, captured by the same source-scan step that
+*> feeds DATADICT.DAT (request 013/041). RDX-CHAIN-DEPTH is 1 when
+*> RDX-REDEFINES-NAME is an original field, 2+ when it is itself
+*> another row's RDX-FIELD-NAME, so a multi-level chain like
+*> BAR5 REDEFINES BAR4 REDEFINES BAR2 is visible at a glance instead
+*> of requiring a reader to walk the copybooks by hand.
+01  RDX-NAME-RECORD.
+    05  RDX-SOURCE-MEMBER        PIC X(20).
+    05  RDX-FIELD-NAME           PIC X(30).
+    05  RDX-REDEFINES-NAME       PIC X(30).
+    05  RDX-CHAIN-DEPTH          PIC 9(2).
