@@ -0,0 +1,14 @@
+*> TXNREC.CPY - daily general-ledger transaction record posted by
+*> math.cob. ACCT-ID/COST-CENTER is the posting key; TXN-AMOUNT is
+*> signed so reversals and credits post as negative amounts.
+01  TXN-RECORD.
+    05  TXN-ACCT-ID             PIC 9(6).
+    05  TXN-COST-CENTER         PIC 9(4).
+    05  TXN-SEQ-NO              PIC 9(8).
+    05  TXN-DATE                PIC 9(8).
+    05  TXN-TYPE                PIC X(1).
+        88  TXN-IS-DEBIT         VALUE "D".
+        88  TXN-IS-CREDIT        VALUE "C".
+        88  TXN-IS-REVERSAL      VALUE "R".
+    05  TXN-AMOUNT               PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  TXN-ORIG-SEQ-NO          PIC 9(8).
