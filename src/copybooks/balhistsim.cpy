@@ -0,0 +1,12 @@
+*> BALHISTSIM.CPY - scratch copy of BALHIST.CPY's layout, written to
+*> BALHISTSIM.DAT instead of the real BALHIST.DAT during math.cob's
+*> what-if/simulation mode (request 046/048), so a preview run's
+*> period-end snapshot never mixes into the real BALHIST.DAT that
+*> trend reporting reads across periods.
+01  BALANCE-HISTORY-SIM-RECORD.
+    05  BALHS-SNAPSHOT-DATE       PIC 9(8).
+    05  BALHS-PERIOD-TYPE         PIC X(1).
+    05  BALHS-ACCT-ID             PIC 9(6).
+    05  BALHS-COST-CENTER         PIC 9(4).
+    05  BALHS-PTD-AMOUNT          PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BALHS-YTD-AMOUNT          PIC S9(9)V99 SIGN IS LEADING SEPARATE.
