@@ -0,0 +1,10 @@
+*> DDXREF.CPY - data-dictionary extract record. One row per data name
+*> declared anywhere in the shop's copybooks/programs, captured by the
+*> source-scan step that feeds DATADICT.DAT. DATADICT.COB groups this
+*> by field name to flag shop-wide duplicates, since a same-named
+*> field in two unrelated members is exactly how a MOVE ends up
+*> silently hitting the wrong one.
+01  DD-NAME-RECORD.
+    05  DD-SOURCE-MEMBER        PIC X(20).
+    05  DD-FIELD-NAME           PIC X(30).
+    05  DD-LEVEL-NO             PIC 9(2).
