@@ -0,0 +1,11 @@
+*> BALREC.CPY - account balance record kept by math.cob, keyed by
+*> ACCT-ID. Carries daily, period-to-date, and year-to-date buckets
+*> so a month-end/year-end run can roll daily postings forward
+*> without finance having to re-derive totals by hand.
+01  BALANCE-RECORD.
+    05  BAL-ACCT-ID              PIC 9(6).
+    05  BAL-COST-CENTER          PIC 9(4).
+    05  BAL-DAILY-AMOUNT         PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BAL-PTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BAL-YTD-AMOUNT           PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  BAL-LAST-POSTED-DATE     PIC 9(8).
