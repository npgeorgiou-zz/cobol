@@ -0,0 +1,19 @@
+*> EMPMAST.CPY - employee master record layout.
+*> Keyed by EMP-ID. Shared by hello.cob and any downstream
+*> extract/report program that needs the employee classification
+*> fields (PERSON/SEX) backed by a real record instead of a
+*> WORKING-STORAGE literal.
+01  EMPLOYEE-RECORD.
+    05  EMP-ID                  PIC 9(6).
+    05  EMP-NAME                PIC X(30).
+    05  EMP-PERSON              PIC 9(5).
+    05  EMP-SEX                 PIC 9(5).
+        88  MALE                VALUE 1.
+        88  FEMALE              VALUE 2.
+        88  BOTH                VALUE 1, 2.
+        88  GENDER_FLUID        VALUE 1 THROUGH 10.
+    05  EMP-STATUS              PIC X(1).
+        88  EMP-ACTIVE          VALUE "A".
+        88  EMP-TERMINATED      VALUE "T".
+        88  EMP-ON-LEAVE        VALUE "L".
+    05  FILLER                  PIC X(8).
