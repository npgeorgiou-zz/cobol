@@ -0,0 +1,14 @@
+*> LEGACYTXN.CPY - prior-generation transaction layout, narrower than
+*> TXNREC.CPY (no cost center, no reversal linkage). Field names match
+*> their TXN-RECORD counterparts so ADD/MOVE CORRESPONDING can roll a
+*> legacy extract forward onto the current layout without a field-by-
+*> field conversion program.
+01  LEGACY-TXN-RECORD.
+    05  TXN-ACCT-ID             PIC 9(6).
+    05  TXN-SEQ-NO              PIC 9(8).
+    05  TXN-DATE                PIC 9(8).
+    05  TXN-TYPE                PIC X(1).
+        88  TXN-IS-DEBIT         VALUE "D".
+        88  TXN-IS-CREDIT        VALUE "C".
+        88  TXN-IS-REVERSAL      VALUE "R".
+    05  TXN-AMOUNT               PIC S9(9)V99 SIGN IS LEADING SEPARATE.
