@@ -0,0 +1,16 @@
+*> AUDITREC.CPY - before/after audit trail record. Written once per
+*> posting (or per record-clearing action) so month-end reconciliation
+*> can reconstruct how a balance got to its current value.
+*> AUD-TXN-SEQ-NO ties a BAL-DAILY posting back to the transaction that
+*> caused it (zero when the action has no associated transaction, e.g.
+*> PERIOD-ROLL or CLEAR), so a same-day reversal can look up exactly
+*> what it is reversing instead of re-deriving it from scratch.
+01  AUDIT-RECORD.
+    05  AUD-TIMESTAMP            PIC 9(14).
+    05  AUD-SOURCE               PIC X(10).
+    05  AUD-KEY                  PIC 9(6).
+    05  AUD-TXN-SEQ-NO           PIC 9(8).
+    05  AUD-FIELD-NAME           PIC X(15).
+    05  AUD-OLD-VALUE            PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  AUD-NEW-VALUE            PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+    05  AUD-ACTION               PIC X(10).
