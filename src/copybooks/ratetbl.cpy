@@ -0,0 +1,9 @@
+*> RATETBL.CPY - effective-dated rate table record. Finance maintains
+*> RATETBL.DAT with one row per rate change instead of asking for a
+*> recompile/redeploy of math.cob every time an interest/discount
+*> rate moves; the posting run picks the latest row whose effective
+*> date is on or before today.
+01  RATE-RECORD.
+    05  RATE-EFF-DATE           PIC 9(8).
+    05  RATE-CODE               PIC X(10).
+    05  RATE-VALUE              PIC 9(3)V9(4).
