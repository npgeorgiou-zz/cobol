@@ -0,0 +1,22 @@
+*> ITEMFILE.CPY - header/detail/trailer record layout. REC-TYPE at the
+*> front of the record tells a reading program which REDEFINES
+*> interpretation of REC-DATA applies, instead of it having to guess
+*> which of two equally-valid redefinitions (the old FOO3/FOO4 demo)
+*> is active.
+01  ITEM-RECORD.
+    05  REC-TYPE                PIC X(1).
+        88  REC-IS-HEADER        VALUE "H".
+        88  REC-IS-DETAIL        VALUE "D".
+        88  REC-IS-TRAILER       VALUE "T".
+    05  REC-DATA                 PIC A(9).
+01  ITEM-HEADER-RECORD REDEFINES ITEM-RECORD.
+    05  HDR-TYPE                 PIC X(1).
+    05  HDR-RUN-DATE             PIC 9(8).
+    05  HDR-FILLER               PIC A(1).
+01  ITEM-DETAIL-RECORD REDEFINES ITEM-RECORD.
+    05  DTL-TYPE                 PIC X(1).
+    05  DTL-ITEM-ID              PIC 9(6).
+    05  DTL-ITEM-DESC            PIC A(3).
+01  ITEM-TRAILER-RECORD REDEFINES ITEM-RECORD.
+    05  TRL-TYPE                 PIC X(1).
+    05  TRL-RECORD-COUNT         PIC 9(9).
