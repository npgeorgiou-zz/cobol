@@ -0,0 +1,10 @@
+*> REJECTREC.CPY - reject/suspense record. Any record that fails an
+*> edit check (88-level validation, type check, duplicate check)
+*> gets written here with a reason code instead of just a DISPLAY,
+*> so the error-correction team has something to work from.
+01  REJECT-RECORD.
+    05  REJ-TIMESTAMP            PIC 9(15).
+    05  REJ-SOURCE               PIC X(10).
+    05  REJ-KEY                  PIC 9(6).
+    05  REJ-REASON-CODE          PIC X(4).
+    05  REJ-REASON-TEXT          PIC X(40).
