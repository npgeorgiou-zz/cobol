@@ -0,0 +1,11 @@
+*> RUNCTL.CPY - batch run-control record. Carries the business date
+*> the overnight cycle should process plus a job sequence number, so
+*> accept.cob can establish "today" from a maintained record instead
+*> of trusting the server clock or waiting on an operator at a
+*> console.
+01  RUN-CONTROL-RECORD.
+    05  RC-LAST-RUN-DATE         PIC 9(8).
+    05  RC-NEXT-RUN-DATE         PIC 9(8).
+    05  RC-JOB-SEQ-NO            PIC 9(6).
+    05  RC-CHECKPOINT-COUNT      PIC 9(8).
+    05  RC-CHECKPOINT-DATE       PIC 9(8).
