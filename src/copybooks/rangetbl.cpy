@@ -0,0 +1,10 @@
+*> RANGETBL.CPY - configurable min/max range record for the shop-wide
+*> field-edit subroutine's EDIT-MODE-RANGE mode (request 006/007's
+*> EDITCHK). One row per field name, so a GREATER-OR-EQUAL/LESS-OR-
+*> EQUAL edit check's bounds can be tuned by updating RANGETBL.DAT
+*> instead of recompiling the caller, the same way RATETBL.CPY/
+*> CODETBL.CPY already move other hardcoded literals out of code.
+01  RANGE-RECORD.
+    05  RNG-FIELD-NAME           PIC X(15).
+    05  RNG-LOW                  PIC S9(3) SIGN IS LEADING SEPARATE.
+    05  RNG-HIGH                 PIC S9(3) SIGN IS LEADING SEPARATE.
