@@ -0,0 +1,10 @@
+*> COPYXREF.CPY - COPY-statement cross-reference extract record. One
+*> row per COPY statement declared anywhere in the shop's programs,
+*> captured by the same source-scan step that feeds DATADICT.DAT
+*> (request 049). DATADICT.COB matches this against a requested
+*> member name so a maintainer can see every program that needs a
+*> recompile before a copybook change ships, instead of finding out
+*> from a production abend.
+01  CPX-NAME-RECORD.
+    05  CPX-PROGRAM-NAME        PIC X(20).
+    05  CPX-COPY-MEMBER         PIC X(20).
