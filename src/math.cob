@@ -1,8 +1,150 @@
 identification division.
   program-id. math.
 environment division.
+  input-output section.
+  file-control.
+    select txn-file assign to "TXNFILE.DAT"
+        organization is line sequential
+        file status is ws-txn-status.
+    select bal-file assign to "BALFILE.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-bal-rel-key
+        file status is ws-bal-status.
+    select audit-file assign to "AUDIT.LOG"
+        organization is line sequential
+        file status is ws-audit-status.
+    select toler-ctl assign to "TOLER.CTL"
+        organization is line sequential
+        file status is ws-toler-status.
+    select prorate-report assign to "PRORATE.RPT"
+        organization is line sequential
+        file status is ws-prorate-status.
+    select legacy-txn-file assign to "LEGACYTXN.DAT"
+        organization is line sequential
+        file status is ws-legacy-status.
+    select rate-table assign to "RATETBL.DAT"
+        organization is line sequential
+        file status is ws-rate-status.
+    select txn-sort-work assign to "TXNSORT.WRK".
+    select runmode-ctl assign to "RUNMODE.CTL"
+        organization is line sequential
+        file status is ws-runmode-status.
+    select ctl-total-file assign to "CTLTOTAL.DAT"
+        organization is line sequential
+        file status is ws-ctltotal-status.
+    select discrepancy-report assign to "RECON.RPT"
+        organization is line sequential
+        file status is ws-recon-status.
+    select reject-file assign to "REJECT.DAT"
+        organization is line sequential
+        file status is ws-rej-status.
+    select run-log-file assign to "RUNLOG.RPT"
+        organization is line sequential
+        file status is ws-runlog-status.
+    select invoice-line-file assign to "INVLINE.DAT"
+        organization is line sequential
+        file status is ws-invline-status.
+    select invoice-report assign to "INVOICE.RPT"
+        organization is line sequential
+        file status is ws-invrpt-status.
+    select simmode-ctl assign to "SIMMODE.CTL"
+        organization is line sequential
+        file status is ws-simmode-status.
+    select bal-scratch-file assign to "BALSCRATCH.DAT"
+        organization is relative
+        file status is ws-balscratch-status.
+    select audit-sim-file assign to "AUDITSIM.LOG"
+        organization is line sequential
+        file status is ws-auditsim-status.
+    select bal-hist-file assign to "BALHIST.DAT"
+        organization is line sequential
+        file status is ws-balhist-status.
+    select bal-hist-sim-file assign to "BALHISTSIM.DAT"
+        organization is line sequential
+        file status is ws-balhistsim-status.
 data division.
+  file section.
+  fd  txn-file.
+  copy "txnrec.cpy".
+  sd  txn-sort-work.
+  01 sort-txn-record.
+    05 sort-txn-acct-id        pic 9(6).
+    05 sort-txn-cost-center    pic 9(4).
+    05 sort-txn-seq-no         pic 9(8).
+    05 sort-txn-date           pic 9(8).
+    05 sort-txn-type           pic x(1).
+    05 sort-txn-amount         pic s9(9)v99 sign is leading separate.
+    05 sort-txn-orig-seq-no    pic 9(8).
+  fd  bal-file.
+  copy "balrec.cpy".
+  fd  audit-file.
+  copy "auditrec.cpy".
+  fd  legacy-txn-file.
+  copy "legacytxn.cpy".
+  fd  toler-ctl.
+  01 toler-ctl-record        pic 9v99.
+  fd  prorate-report.
+  01 prorate-report-line     pic x(80).
+  fd  rate-table.
+  copy "ratetbl.cpy".
+  fd  runmode-ctl.
+  01 runmode-ctl-record      pic x(1).
+  fd  ctl-total-file.
+  01 ctl-total-record.
+    05 ctl-total-record-count pic 9(8).
+    05 ctl-total-amount       pic s9(11)v99 sign is leading separate.
+  fd  discrepancy-report.
+  01 recon-report-line        pic x(80).
+  fd  reject-file.
+  copy "rejectrec.cpy".
+  fd  run-log-file.
+  01 run-log-line             pic x(160).
+  fd  invoice-line-file.
+  copy "invline.cpy".
+  fd  invoice-report.
+  01 invoice-report-line      pic x(80).
+  fd  simmode-ctl.
+  01 simmode-ctl-record       pic x(1).
+  fd  bal-scratch-file.
+  copy "balscratch.cpy".
+  fd  audit-sim-file.
+  copy "auditsim.cpy".
+  fd  bal-hist-file.
+  copy "balhist.cpy".
+  fd  bal-hist-sim-file.
+  copy "balhistsim.cpy".
   working-storage section.
+    01 ws-runlog-status    pic x(2) value "00".
+    01 ws-runlog-timestamp pic 9(15).
+    01 ws-runlog-run-status pic x(8) value "COMPLETE".
+    01 ws-runlog-mode-text  pic x(10) value "LIVE".
+    01 ws-invline-status   pic x(2) value "00".
+    01 ws-invrpt-status    pic x(2) value "00".
+    01 ws-invline-eof      pic x(1) value "N".
+        88 INVLINE-EOF     value "Y".
+    01 ws-first-inv-line   pic x(1) value "Y".
+        88 FIRST-INV-LINE  value "Y".
+    01 ws-prev-inv-no      pic 9(6) value zero.
+    01 ws-line-extension   pic s9(9)v99 sign is leading separate.
+    01 ws-invoice-total    pic s9(9)v99 sign is leading separate.
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
+    01 ws-rate-status   pic x(2) value "00".
+    01 ws-rate-eof      pic x(1) value "N".
+        88 RATE-EOF     value "Y".
+    01 ws-divisor-rate  pic 9(3)v9(4) value 2.2.
+    01 ws-today-date    pic 9(8).
+    01 ws-toler-status  pic x(2) value "00".
+    01 ws-prorate-status pic x(2) value "00".
+    01 ws-remainder-tolerance pic 9v99 value 0.05.
+    01 ws-remainder     pic s9(3)v9(3).
+    01 ws-demo-remainder-field pic x(10).
+    01 ws-audit-status pic x(2) value "00".
+    01 ws-old-amount    pic s9(9)v99 sign is leading separate.
+    01 ws-old-foo1      pic s9(3).
+    01 ws-old-foo2      pic s9(3).
+    01 ws-demo-action   pic x(10).
     01 foo1 pic is s9(3) value is 8.
     01 foo2 pic is s9(3) value is 8.
     01 foo3 pic is s9(3)v9(3) value is 8.
@@ -15,34 +157,1244 @@ data division.
       02 baz22.
     03 qux1 pic is a(1) value is "s".
     03 qux2 pic is x(1) value is "1".
+
+    01 ws-txn-status    pic x(2) value "00".
+    01 ws-bal-status    pic x(2) value "00".
+    01 ws-bal-rel-key   pic 9(6) value 1.
+    01 ws-txn-eof       pic x(1) value "N".
+        88 TXN-EOF      value "Y".
+
+    01 ws-legacy-status pic x(2) value "00".
+    01 ws-legacy-eof    pic x(1) value "N".
+        88 LEGACY-EOF   value "Y".
+    01 ws-legacy-converted pic 9(6) value zero.
+
+    01 ws-ctl-prev-acct-id  pic 9(6) value zero.
+    01 ws-ctl-prev-cost-ctr pic 9(4) value zero.
+    01 ws-ctl-subtotal      pic s9(9)v99 sign is leading separate value zero.
+    01 ws-ctl-first-record  pic x(1) value "Y".
+        88 CTL-FIRST-RECORD value "Y".
+
+    01 ws-runmode-status    pic x(2) value "00".
+    01 ws-run-mode          pic x(1) value "D".
+        88 RUN-MODE-DAILY      value "D".
+        88 RUN-MODE-MONTH-END  value "M".
+        88 RUN-MODE-YEAR-END   value "Y".
+    01 ws-bal-eof           pic x(1) value "N".
+        88 BAL-EOF          value "Y".
+
+    01 ws-ctltotal-status    pic x(2) value "00".
+    01 ws-recon-status       pic x(2) value "00".
+    01 ws-computed-txn-count pic 9(8) value zero.
+    01 ws-computed-net-amount pic s9(11)v99 sign is leading separate value zero.
+
+    01 ws-acct-table.
+      05 ws-acct-entry occurs 2000 times indexed by ws-acct-idx.
+        10 wat-acct-id            pic 9(6).
+        10 wat-cost-center        pic 9(4).
+        10 wat-daily-amount       pic s9(9)v99 sign is leading separate.
+        10 wat-ptd-amount         pic s9(9)v99 sign is leading separate.
+        10 wat-ytd-amount         pic s9(9)v99 sign is leading separate.
+        10 wat-last-posted-date   pic 9(8).
+    01 ws-acct-table-count   pic 9(4) value zero.
+    01 ws-acct-found-idx     pic 9(4) value zero.
+
+    01 ws-audit-index-table.
+      05 ws-aix-entry occurs 5000 times indexed by ws-aix-idx.
+        10 aix-txn-seq-no       pic 9(8).
+        10 aix-delta-amount     pic s9(9)v99 sign is leading separate.
+    01 ws-aix-count          pic 9(4) value zero.
+    01 ws-orig-found         pic x(1) value "N".
+        88 ORIG-POSTING-FOUND value "Y".
+    01 ws-orig-delta-amount  pic s9(9)v99 sign is leading separate value zero.
+    01 ws-audit-input-eof    pic x(1) value "N".
+        88 AUDIT-INPUT-EOF   value "Y".
+    01 ws-audit-record-count   pic 9(8) value zero.
+    01 ws-audit-control-total  pic s9(9)v99 sign is leading separate value zero.
+
+    01 ws-simmode-status    pic x(2) value "00".
+    01 ws-balscratch-status pic x(2) value "00".
+    01 ws-auditsim-status   pic x(2) value "00".
+    01 ws-sim-mode          pic x(1) value "N".
+        88 SIMULATION-MODE value "Y".
+        88 LIVE-MODE       value "N".
+
+    01 ws-balhist-status    pic x(2) value "00".
+    01 ws-balhistsim-status pic x(2) value "00".
+    01 ws-balhist-snapshot-date pic 9(8) value zero.
+
+    01 ws-posting-start-hhmmss pic 9(6) value zero.
+    01 ws-posting-end-hhmmss   pic 9(6) value zero.
+    01 ws-posting-elapsed-secs pic s9(6) value zero.
+
+    01 ws-rej-status         pic x(2) value "00".
+    01 ws-rej-key            pic 9(6) value zero.
+    01 ws-rej-reason-code    pic x(4).
+    01 ws-rej-reason-text    pic x(40).
+    01 ws-cleanse-valid      pic x(1) value "Y".
+        88 CLEANSE-VALID     value "Y".
+        88 CLEANSE-INVALID   value "N".
+    copy "rptstamp.cpy".
   local-storage section.
 procedure division.
+main-paragraph.
+  perform load-report-stamp.
+  perform convert-legacy-transactions.
+  perform sort-transactions-by-key.
+  perform open-posting-files.
+  perform start-posting-timer.
+  perform post-transactions until TXN-EOF.
+  perform stop-posting-timer.
+  perform demo-arithmetic-statements.
+  perform close-posting-files.
+  if not SIMULATION-MODE
+    perform reconcile-control-totals
+  end-if.
+  perform run-billing-extension.
+  perform write-run-log-entry.
+  goback.
+
+convert-legacy-transactions.
+  *> Roll last generation's narrower transaction extract forward onto
+  *> today's TXN-RECORD layout using the same ADD/MOVE CORRESPONDING
+  *> technique demo'd below against BAR1/BAZ22, so a copybook widening
+  *> (e.g. adding TXN-COST-CENTER) doesn't need a one-off conversion
+  *> program written from scratch every time.
+  open input legacy-txn-file.
+  if ws-legacy-status = "35"
+    continue
+  else
+    open extend txn-file
+    if ws-txn-status = "35"
+      close txn-file
+      open output txn-file
+    end-if
+    move "TXNFILE.DAT" to ws-abend-file-name
+    move ws-txn-status to ws-abend-status
+    perform check-file-status
+    read legacy-txn-file
+      at end set LEGACY-EOF to true
+    end-read
+    perform until LEGACY-EOF
+      initialize txn-record
+      add corresponding legacy-txn-record to txn-record
+      move txn-type of legacy-txn-record to txn-type of txn-record
+      write txn-record
+      add 1 to ws-legacy-converted
+      read legacy-txn-file
+        at end set LEGACY-EOF to true
+      end-read
+    end-perform
+    close txn-file
+    close legacy-txn-file
+    *> LEGACYTXN.DAT is a one-time forward-roll (request 005), not a
+    *> nightly feed - truncate it to empty once every record on it has
+    *> been converted onto TXN-FILE, the same open-output-to-truncate
+    *> idiom the scratch/preview files use elsewhere, so a run with
+    *> nothing new to convert finds an empty (AT END immediately) file
+    *> instead of re-appending yesterday's already-migrated rows to
+    *> TXNFILE.DAT (and re-triggering request 044's duplicate check)
+    *> every single day forever.
+    open output legacy-txn-file
+    open input legacy-txn-file
+  end-if.
+  close legacy-txn-file.
+
+sort-transactions-by-key.
+  *> Order the day's transactions by posting key (account/cost center)
+  *> ahead of posting, so post-transactions can control-break on the
+  *> key change and print a subtotal instead of one flat run total at
+  *> the end. Sorted output replaces TXN-FILE in place - there's no
+  *> separate "sorted" file for open-posting-files to know about.
+  open input txn-file.
+  if ws-txn-status = "00"
+    close txn-file
+    sort txn-sort-work on ascending key sort-txn-acct-id sort-txn-cost-center
+        using txn-file
+        giving txn-file
+  else
+    close txn-file
+  end-if.
+
+open-posting-files.
+  open input txn-file.
+  if ws-txn-status = "35"
+    *> No transactions rolled forward from LEGACYTXN.DAT and no run
+    *> has written one yet - create an empty file so the post-
+    *> transactions read loop hits end-of-file immediately instead of
+    *> looping forever against a file that was never opened.
+    open output txn-file
+    close txn-file
+    open input txn-file
+  end-if.
+  move "TXNFILE.DAT" to ws-abend-file-name.
+  move ws-txn-status to ws-abend-status.
+  perform check-file-status.
+
+  open i-o bal-file.
+  if ws-bal-status = "35"
+    close bal-file
+    open output bal-file
+    close bal-file
+    open i-o bal-file
+  end-if.
+  move "BALFILE.DAT" to ws-abend-file-name.
+  move ws-bal-status to ws-abend-status.
+  perform check-file-status.
+  perform load-account-table.
+
+  perform load-sim-mode.
+  perform load-audit-index.
+
+  if SIMULATION-MODE
+    *> A preview run's own postings never join the real audit trail -
+    *> requests 043/044 search AUDIT.LOG for reversal lookups and
+    *> duplicate detection, and a simulated posting must never poison
+    *> either. Load-audit-index above still read the real AUDIT.LOG, so
+    *> a simulation correctly sees real history; it just never adds to
+    *> it. Opened OUTPUT (not EXTEND) every run, same as BALSCRATCH.DAT
+    *> - it is a scratch preview of this one run, not a cumulative log.
+    open output audit-sim-file
+    move "AUDITSIM.LOG" to ws-abend-file-name
+    move ws-auditsim-status to ws-abend-status
+    perform check-file-status
+  else
+    open extend audit-file
+    if ws-audit-status = "35"
+      open output audit-file
+    end-if
+    move "AUDIT.LOG" to ws-abend-file-name
+    move ws-audit-status to ws-abend-status
+    perform check-file-status
+  end-if.
+
+  open input toler-ctl.
+  if ws-toler-status = "35"
+    open output toler-ctl
+    write toler-ctl-record from ws-remainder-tolerance
+    close toler-ctl
+    open input toler-ctl
+  end-if.
+  move "TOLER.CTL" to ws-abend-file-name.
+  move ws-toler-status to ws-abend-status.
+  perform check-file-status.
+  read toler-ctl into ws-remainder-tolerance
+    at end continue
+  end-read.
+  close toler-ctl.
+
+  open extend prorate-report.
+  if ws-prorate-status = "35"
+    open output prorate-report
+  end-if.
+  move "PRORATE.RPT" to ws-abend-file-name.
+  move ws-prorate-status to ws-abend-status.
+  perform check-file-status.
+  move spaces to prorate-report-line.
+  string "OPERATOR=" rpt-operator-id " JOB=" rpt-job-name
+      " FY=" rpt-fiscal-year " FQ=" rpt-fiscal-quarter
+      " FP=" rpt-fiscal-period " FW=" rpt-fiscal-week
+      into prorate-report-line.
+  write prorate-report-line.
+
+  perform load-divisor-rate.
+  perform load-run-mode.
+
+  perform clear-transaction-record.
+  read txn-file
+    at end set TXN-EOF to true
+  end-read.
+
+start-posting-timer.
+  *> Elapsed-time instrumentation for the posting loop, the part of this
+  *> run whose cost actually scales with the day's transaction volume -
+  *> distinct from the fixed-cost demo/report paragraphs around it.
+  *> HHMMSS is sufficient resolution for a batch window; a run that
+  *> crosses midnight is corrected for in stop-posting-timer.
+  move function current-date(9:6) to ws-posting-start-hhmmss.
+
+stop-posting-timer.
+  move function current-date(9:6) to ws-posting-end-hhmmss.
+  compute ws-posting-elapsed-secs =
+      (function numval(ws-posting-end-hhmmss(1:2)) * 3600
+       + function numval(ws-posting-end-hhmmss(3:2)) * 60
+       + function numval(ws-posting-end-hhmmss(5:2)))
+      - (function numval(ws-posting-start-hhmmss(1:2)) * 3600
+       + function numval(ws-posting-start-hhmmss(3:2)) * 60
+       + function numval(ws-posting-start-hhmmss(5:2))).
+  if ws-posting-elapsed-secs < 0
+    add 86400 to ws-posting-elapsed-secs
+  end-if.
+
+load-account-table.
+  *> Load every account once into an in-memory, indexed table instead
+  *> of doing a random READ/REWRITE against BALFILE.DAT for every
+  *> transaction - a full day's volume now costs one sequential load
+  *> pass, in-memory posting, and one write-back pass, so the batch
+  *> window stops scaling with record-by-record random I/O.
+  move zero to ws-acct-table-count.
+  move "N" to ws-bal-eof.
+  move 1 to ws-bal-rel-key.
+  start bal-file key is not less than ws-bal-rel-key
+    invalid key set BAL-EOF to true
+  end-start.
+  perform until BAL-EOF
+    read bal-file next record
+      at end set BAL-EOF to true
+    end-read
+    if not BAL-EOF
+      if ws-acct-table-count < 2000
+        add 1 to ws-acct-table-count
+        move bal-acct-id to wat-acct-id(ws-acct-table-count)
+        move bal-cost-center to wat-cost-center(ws-acct-table-count)
+        move bal-daily-amount to wat-daily-amount(ws-acct-table-count)
+        move bal-ptd-amount to wat-ptd-amount(ws-acct-table-count)
+        move bal-ytd-amount to wat-ytd-amount(ws-acct-table-count)
+        move bal-last-posted-date to wat-last-posted-date(ws-acct-table-count)
+      else
+        *> WS-ACCT-TABLE is full (request 022's OCCURS 2000) - an account
+        *> that can't be loaded into memory can't be posted to correctly,
+        *> so this is an abend, not a skip-and-continue like a single bad
+        *> transaction would be.
+        display "WS-ACCT-TABLE FULL AT 2000 ACCOUNTS - BALFILE.DAT HAS MORE"
+        move 16 to return-code
+        set BAL-EOF to true
+      end-if
+    end-if
+  end-perform.
+
+load-audit-index.
+  *> Index today's (and any prior, not-yet-purged) AUDIT.LOG BAL-DAILY
+  *> postings by the transaction sequence number that caused each one,
+  *> so a same-day reversal can look up exactly what it is reversing
+  *> instead of re-subtracting TXN-AMOUNT blind, the same way
+  *> load-account-table replaces random BALFILE.DAT reads with one
+  *> sequential load pass. A brand-new AUDIT.LOG (status "35") leaves
+  *> the table empty - find-original-posting then just reports not
+  *> found, same as any other transaction whose original has aged out.
+  move zero to ws-aix-count.
+  move "N" to ws-audit-input-eof.
+  open input audit-file.
+  if ws-audit-status = "35"
+    continue
+  else
+    read audit-file
+      at end set AUDIT-INPUT-EOF to true
+    end-read
+    perform until AUDIT-INPUT-EOF
+      if aud-field-name = "BAL-DAILY" and aud-txn-seq-no of audit-record not = zero
+          and ws-aix-count < 5000
+        add 1 to ws-aix-count
+        move aud-txn-seq-no of audit-record to aix-txn-seq-no(ws-aix-count)
+        compute aix-delta-amount(ws-aix-count) =
+            aud-new-value - aud-old-value
+      end-if
+      read audit-file
+        at end set AUDIT-INPUT-EOF to true
+      end-read
+    end-perform
+  end-if.
+  close audit-file.
+
+find-original-posting.
+  *> Linear SEARCH of the in-memory audit index, mirroring
+  *> find-account-in-table's SEARCH of the in-memory balance table.
+  move "N" to ws-orig-found.
+  move zero to ws-orig-delta-amount.
+  set ws-aix-idx to 1.
+  search ws-aix-entry varying ws-aix-idx
+    at end continue
+    when aix-txn-seq-no(ws-aix-idx) = txn-orig-seq-no
+      set ORIG-POSTING-FOUND to true
+      move aix-delta-amount(ws-aix-idx) to ws-orig-delta-amount
+  end-search.
+
+check-duplicate-transaction.
+  *> Catches a rerun or an upstream resend of the same transaction file:
+  *> if this transaction's own TXN-SEQ-NO already has a BAL-DAILY
+  *> posting against it - in AUDIT.LOG from a prior run, or earlier in
+  *> this same run - it has already been posted once and posting it
+  *> again would double-count. Reuses the same WS-AUDIT-INDEX-TABLE
+  *> request 043 built for reversal lookups rather than loading and
+  *> searching a second copy of the same data.
+  set ws-aix-idx to 1
+  search ws-aix-entry varying ws-aix-idx
+    at end continue
+    when aix-txn-seq-no(ws-aix-idx) = txn-seq-no of txn-record
+      move txn-acct-id of txn-record to ws-rej-key
+      move "DUPL" to ws-rej-reason-code
+      move "DUPLICATE TRANSACTION SEQ-NO ALREADY POSTED" to ws-rej-reason-text
+      perform write-reject-record
+      set CLEANSE-INVALID to true
+  end-search.
+
+add-audit-index-entry.
+  *> Records this run's own postings into the same in-memory index, so
+  *> a reversal transaction appearing later in this same run (not just
+  *> in a prior run's AUDIT.LOG) still resolves.
+  if ws-aix-count < 5000
+    add 1 to ws-aix-count
+    move txn-seq-no of txn-record to aix-txn-seq-no(ws-aix-count)
+    compute aix-delta-amount(ws-aix-count) =
+        wat-daily-amount(ws-acct-found-idx) - ws-old-amount
+  end-if.
+
+find-account-in-table.
+  *> Linear SEARCH of the in-memory table - still orders of magnitude
+  *> cheaper than the disk READ it replaces. A transaction for an
+  *> account not yet on file (new account this run) is appended to
+  *> the table rather than written to disk immediately; write-back-
+  *> account-table picks it up in the final pass.
+  move zero to ws-acct-found-idx.
+  set ws-acct-idx to 1.
+  search ws-acct-entry varying ws-acct-idx
+    at end continue
+    when wat-acct-id(ws-acct-idx) = txn-acct-id of txn-record
+      move ws-acct-idx to ws-acct-found-idx
+  end-search.
+  if ws-acct-found-idx = zero
+    if ws-acct-table-count < 2000
+      add 1 to ws-acct-table-count
+      move ws-acct-table-count to ws-acct-found-idx
+      move txn-acct-id of txn-record to wat-acct-id(ws-acct-found-idx)
+      move txn-cost-center to wat-cost-center(ws-acct-found-idx)
+      move zero to wat-daily-amount(ws-acct-found-idx)
+      move zero to wat-ptd-amount(ws-acct-found-idx)
+      move zero to wat-ytd-amount(ws-acct-found-idx)
+      move zero to wat-last-posted-date(ws-acct-found-idx)
+    else
+      *> WS-ACCT-TABLE is already at its OCCURS 2000 capacity and this
+      *> account isn't on it yet - unlike load-account-table's abend (a
+      *> pre-existing account didn't fit), a brand-new 2001st account
+      *> mid-run is this single transaction's problem, not the whole
+      *> run's, so reject it and let everything else keep posting.
+      move txn-acct-id of txn-record to ws-rej-key
+      move "ACCF" to ws-rej-reason-code
+      move "ACCOUNT TABLE FULL - 2000 ACCOUNT CAPACITY REACHED" to ws-rej-reason-text
+      perform write-reject-record
+      set CLEANSE-INVALID to true
+    end-if
+  end-if.
+
+write-back-account-table.
+  if SIMULATION-MODE
+    perform write-back-scratch-table
+  else
+    perform varying ws-acct-idx from 1 by 1 until ws-acct-idx > ws-acct-table-count
+      move wat-acct-id(ws-acct-idx) to ws-bal-rel-key
+      move wat-acct-id(ws-acct-idx) to bal-acct-id
+      move wat-cost-center(ws-acct-idx) to bal-cost-center
+      move wat-daily-amount(ws-acct-idx) to bal-daily-amount
+      move wat-ptd-amount(ws-acct-idx) to bal-ptd-amount
+      move wat-ytd-amount(ws-acct-idx) to bal-ytd-amount
+      move wat-last-posted-date(ws-acct-idx) to bal-last-posted-date
+      rewrite balance-record
+        invalid key
+          write balance-record
+      end-rewrite
+    end-perform
+  end-if.
+
+write-back-scratch-table.
+  *> The what-if/simulation path: the exact same in-memory postings
+  *> write-back-account-table would otherwise commit to BALFILE.DAT
+  *> instead land in a fresh BALSCRATCH.DAT, so finance can preview the
+  *> impact of a transaction file without touching the real balances.
+  *> Opened OUTPUT (truncated every run) since this is a one-shot
+  *> preview snapshot, not a cumulative file like BALFILE.DAT.
+  open output bal-scratch-file.
+  move "BALSCRATCH.DAT" to ws-abend-file-name.
+  move ws-balscratch-status to ws-abend-status.
+  perform check-file-status.
+  perform varying ws-acct-idx from 1 by 1 until ws-acct-idx > ws-acct-table-count
+    move wat-acct-id(ws-acct-idx) to bals-acct-id
+    move wat-cost-center(ws-acct-idx) to bals-cost-center
+    move wat-daily-amount(ws-acct-idx) to bals-daily-amount
+    move wat-ptd-amount(ws-acct-idx) to bals-ptd-amount
+    move wat-ytd-amount(ws-acct-idx) to bals-ytd-amount
+    move wat-last-posted-date(ws-acct-idx) to bals-last-posted-date
+    write balance-scratch-record
+  end-perform.
+  close bal-scratch-file.
+
+load-run-mode.
+  *> Finance flips RUNMODE.CTL between daily processing and period-end
+  *> accumulation runs; defaults to daily processing the first time
+  *> this job runs so the normal nightly cycle needs no operator input.
+  open input runmode-ctl.
+  if ws-runmode-status = "35"
+    open output runmode-ctl
+    move "D" to runmode-ctl-record
+    write runmode-ctl-record
+    close runmode-ctl
+    open input runmode-ctl
+  end-if.
+  move "RUNMODE.CTL" to ws-abend-file-name.
+  move ws-runmode-status to ws-abend-status.
+  perform check-file-status.
+  read runmode-ctl into ws-run-mode
+    at end continue
+  end-read.
+  close runmode-ctl.
+
+load-sim-mode.
+  *> Finance flips SIMMODE.CTL to preview a transaction file's effect on
+  *> balances without committing it - same "CTL file with a Y/N seed"
+  *> idiom as every other operator-facing switch in this program.
+  *> Defaults to "N" (a live, committing run) the first time this job
+  *> runs, so the normal nightly cycle needs no operator input.
+  open input simmode-ctl.
+  if ws-simmode-status = "35"
+    open output simmode-ctl
+    move "N" to simmode-ctl-record
+    write simmode-ctl-record
+    close simmode-ctl
+    open input simmode-ctl
+  end-if.
+  move "SIMMODE.CTL" to ws-abend-file-name.
+  move ws-simmode-status to ws-abend-status.
+  perform check-file-status.
+  read simmode-ctl into ws-sim-mode
+    at end continue
+  end-read.
+  close simmode-ctl.
+
+load-divisor-rate.
+  *> Finance-maintained rate, effective-dated, replacing the
+  *> "DIVIDE 2.2" literals baked into demo-arithmetic-statements.
+  *> Pick the latest row whose effective date is on or before today;
+  *> fall back to the compiled-in 2.2 default if RATETBL.DAT hasn't
+  *> been set up yet.
+  accept ws-today-date from date yyyymmdd.
+  move "N" to ws-rate-eof.
+  open input rate-table.
+  if ws-rate-status = "35"
+    open output rate-table
+    move ws-today-date to rate-eff-date
+    move "DIVISOR" to rate-code
+    move ws-divisor-rate to rate-value
+    write rate-record
+    close rate-table
+    open input rate-table
+  end-if.
+  move "RATETBL.DAT" to ws-abend-file-name.
+  move ws-rate-status to ws-abend-status.
+  perform check-file-status.
+  read rate-table
+    at end set RATE-EOF to true
+  end-read.
+  perform until RATE-EOF
+    if rate-eff-date <= ws-today-date
+      move rate-value to ws-divisor-rate
+    end-if
+    read rate-table
+      at end set RATE-EOF to true
+    end-read
+  end-perform.
+  close rate-table.
+
+post-transactions.
+  *> Post one transaction against its in-memory account table entry -
+  *> the real nightly job this shop runs, in place of ADD/SUBTRACT/
+  *> MULTIPLY/DIVIDE against WORKING-STORAGE literals. No per-
+  *> transaction disk I/O happens here; write-back-account-table does
+  *> the only disk write, once, after the whole file is posted.
+  perform cleanse-transaction-record.
+  if CLEANSE-VALID
+    perform check-duplicate-transaction
+  end-if.
+  if CLEANSE-VALID
+    *> A decision-table dispatch instead of a nested IF/ELSE: either
+    *> this is the very first record (no prior key to break against
+    *> yet) or it's a key change on a record that isn't first, and only
+    *> that second case ever closes out a subtotal.
+    evaluate true
+      when CTL-FIRST-RECORD
+        move "N" to ws-ctl-first-record
+      when txn-acct-id of txn-record not = ws-ctl-prev-acct-id
+          or txn-cost-center not = ws-ctl-prev-cost-ctr
+        perform write-control-break-subtotal
+        move zero to ws-ctl-subtotal
+    end-evaluate
+    move txn-acct-id of txn-record to ws-ctl-prev-acct-id
+    move txn-cost-center to ws-ctl-prev-cost-ctr
+    add txn-amount of txn-record to ws-ctl-subtotal
+
+    perform validate-transaction-amount-sign
+
+    *> A mis-signed DEBIT/CREDIT is rejected above but the control-
+    *> break subtotal it fed into still has to stand (it's a report of
+    *> what was on the file, not just what posted) - so only the actual
+    *> ledger posting is gated on CLEANSE-VALID here, re-checked after
+    *> validate-transaction-amount-sign can have just turned it off.
+    if CLEANSE-VALID
+      perform find-account-in-table
+    end-if
+
+    *> find-account-in-table can itself just have rejected this
+    *> transaction (account table at its 2000-account capacity) - same
+    *> re-check idiom as the validate-transaction-amount-sign gate above.
+    if CLEANSE-VALID
+      move wat-daily-amount(ws-acct-found-idx) to ws-old-amount
+
+      *> Only the daily bucket moves per transaction - PTD/YTD are
+      *> rolled forward from it once per account by perform-period-end-
+      *> rollup, gated on RUNMODE.CTL, instead of being kept in
+      *> lockstep with every daily posting.
+      evaluate true
+        when TXN-IS-DEBIT of txn-record
+          add txn-amount of txn-record to wat-daily-amount(ws-acct-found-idx)
+          add txn-amount of txn-record to ws-computed-net-amount
+        when TXN-IS-CREDIT of txn-record
+          subtract txn-amount of txn-record from wat-daily-amount(ws-acct-found-idx)
+          subtract txn-amount of txn-record from ws-computed-net-amount
+        when TXN-IS-REVERSAL of txn-record
+          *> Look up the posting TXN-ORIG-SEQ-NO is correcting and apply
+          *> its exact equal-and-opposite delta, so the correction is
+          *> traceable back to what it is correcting rather than just
+          *> another blind subtract indistinguishable from a credit. A
+          *> reversal whose original can't be found (e.g. it aged out of
+          *> AUDIT.LOG) still posts, falling back to TXN-AMOUNT, but is
+          *> flagged to the reject file so an operator can investigate.
+          perform find-original-posting
+          if ORIG-POSTING-FOUND
+            subtract ws-orig-delta-amount from wat-daily-amount(ws-acct-found-idx)
+            subtract ws-orig-delta-amount from ws-computed-net-amount
+          else
+            subtract txn-amount of txn-record from wat-daily-amount(ws-acct-found-idx)
+            subtract txn-amount of txn-record from ws-computed-net-amount
+            move txn-acct-id of txn-record to ws-rej-key
+            move "REVO" to ws-rej-reason-code
+            move "REVERSAL ORIGINAL POSTING NOT FOUND" to ws-rej-reason-text
+            perform write-reject-record
+          end-if
+      end-evaluate
+      add 1 to ws-computed-txn-count
+      move txn-date of txn-record to wat-last-posted-date(ws-acct-found-idx)
+
+      move "MATH" to aud-source
+      move txn-acct-id of txn-record to aud-key
+      move txn-seq-no of txn-record to aud-txn-seq-no
+      move "BAL-DAILY" to aud-field-name
+      move ws-old-amount to aud-old-value
+      move wat-daily-amount(ws-acct-found-idx) to aud-new-value
+      move txn-type of txn-record to aud-action
+      perform write-audit-record
+      perform add-audit-index-entry
+    end-if
+  end-if.
+
+  perform clear-transaction-record.
+  read txn-file
+    at end set TXN-EOF to true
+  end-read.
+
+cleanse-transaction-record.
+  *> Generalizes the one-off "PERSON NUMERIC" check from if.cob
+  *> (requests 006/007) into a real input-cleansing pass: every
+  *> numeric-typed field on this record is checked against its
+  *> PICTURE clause at file intake, before the record is allowed into
+  *> the posting logic above, instead of only ever being checked on a
+  *> single WORKING-STORAGE demo field. TXN-TYPE is an alphanumeric
+  *> code field with no PICTURE-level numeric type to violate, so only
+  *> the PIC 9/S9 fields are checked.
+  set CLEANSE-VALID to true.
+  if txn-acct-id of txn-record not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLAC" to ws-rej-reason-code
+    move "TXN-ACCT-ID IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if txn-cost-center not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLCC" to ws-rej-reason-code
+    move "TXN-COST-CENTER IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if txn-seq-no of txn-record not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLSQ" to ws-rej-reason-code
+    move "TXN-SEQ-NO IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if txn-date of txn-record not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLDT" to ws-rej-reason-code
+    move "TXN-DATE IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if txn-amount of txn-record not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLAM" to ws-rej-reason-code
+    move "TXN-AMOUNT IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if txn-orig-seq-no not numeric
+    move txn-acct-id of txn-record to ws-rej-key
+    move "CLOS" to ws-rej-reason-code
+    move "TXN-ORIG-SEQ-NO IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+
+close-posting-files.
+  if not CTL-FIRST-RECORD
+    perform write-control-break-subtotal
+  end-if.
+  perform period-end-rollup.
+  perform write-back-account-table.
+  perform write-audit-trailer.
+  close txn-file.
+  close bal-file.
+  if SIMULATION-MODE
+    close audit-sim-file
+  else
+    close audit-file
+  end-if.
+  close prorate-report.
+
+period-end-rollup.
+  *> On a month-end or year-end run, roll every account's daily bucket
+  *> into period-to-date and year-to-date, then reset the daily bucket
+  *> so finance gets a real period total instead of re-deriving it by
+  *> hand from a stack of daily runs. A year-end run also closes out
+  *> period-to-date back to zero, the same way the daily bucket closes
+  *> out on every run. Operates on the in-memory table - write-back-
+  *> account-table carries the result to disk in the same one pass as
+  *> everything else posted this run.
+  if not RUN-MODE-DAILY
+    move function current-date(1:8) to ws-balhist-snapshot-date
+    if SIMULATION-MODE
+      *> Same scratch-file principle as BALSCRATCH.DAT/AUDITSIM.LOG - a
+      *> preview run's period-end snapshot must never land a permanent
+      *> row in the real, cumulative BALHIST.DAT that trend reporting
+      *> reads across periods, so it gets its own one-shot (truncated)
+      *> file instead.
+      open output bal-hist-sim-file
+      move "BALHISTSIM.DAT" to ws-abend-file-name
+      move ws-balhistsim-status to ws-abend-status
+      perform check-file-status
+    else
+      open extend bal-hist-file
+      if ws-balhist-status = "35"
+        open output bal-hist-file
+      end-if
+      move "BALHIST.DAT" to ws-abend-file-name
+      move ws-balhist-status to ws-abend-status
+      perform check-file-status
+    end-if
+    perform varying ws-acct-idx from 1 by 1 until ws-acct-idx > ws-acct-table-count
+      move wat-daily-amount(ws-acct-idx) to ws-old-amount
+      add wat-daily-amount(ws-acct-idx)
+          to wat-ptd-amount(ws-acct-idx) wat-ytd-amount(ws-acct-idx)
+      move zero to wat-daily-amount(ws-acct-idx)
+      perform write-balance-history-snapshot
+      if RUN-MODE-YEAR-END
+        move zero to wat-ptd-amount(ws-acct-idx)
+      end-if
+      move "MATH" to aud-source
+      move wat-acct-id(ws-acct-idx) to aud-key
+      move zero to aud-txn-seq-no
+      move "PERIOD-ROLL" to aud-field-name
+      move ws-old-amount to aud-old-value
+      move wat-daily-amount(ws-acct-idx) to aud-new-value
+      move ws-run-mode to aud-action
+      perform write-audit-record
+    end-perform
+    if SIMULATION-MODE
+      close bal-hist-sim-file
+    else
+      close bal-hist-file
+    end-if
+  end-if.
+
+write-balance-history-snapshot.
+  *> One dated row per account, captured right after this period's
+  *> daily activity rolls into PTD/YTD (and before a year-end run
+  *> closes PTD back out) so BALHIST.DAT holds the period total that
+  *> was actually closed, not the zero it gets reset to. BALHIST.DAT
+  *> is append-only across runs, the same "cumulative log, OPEN EXTEND
+  *> with a first-run STATUS=35 fallback" idiom as AUDIT.LOG and
+  *> REJECT.DAT, so trend reporting can read the whole history in one
+  *> pass without restoring a prior period's tape. A simulation run
+  *> writes the same fields to the BALHISTSIM.DAT scratch copy instead.
+  if SIMULATION-MODE
+    move ws-balhist-snapshot-date to balhs-snapshot-date
+    move ws-run-mode to balhs-period-type
+    move wat-acct-id(ws-acct-idx) to balhs-acct-id
+    move wat-cost-center(ws-acct-idx) to balhs-cost-center
+    move wat-ptd-amount(ws-acct-idx) to balhs-ptd-amount
+    move wat-ytd-amount(ws-acct-idx) to balhs-ytd-amount
+    write balance-history-sim-record
+  else
+    move ws-balhist-snapshot-date to balh-snapshot-date
+    move ws-run-mode to balh-period-type
+    move wat-acct-id(ws-acct-idx) to balh-acct-id
+    move wat-cost-center(ws-acct-idx) to balh-cost-center
+    move wat-ptd-amount(ws-acct-idx) to balh-ptd-amount
+    move wat-ytd-amount(ws-acct-idx) to balh-ytd-amount
+    write balance-history-record
+  end-if.
+
+clear-transaction-record.
+  *> A READ only overlays the bytes the file actually supplies; without
+  *> this, a short or malformed line would leave whatever was in
+  *> TXN-RECORD from the previous transaction sitting in the fields the
+  *> new record didn't cover. Generalizes the INITIALIZE REPLACING
+  *> compiler-coverage demo in statements/initialize.cob into a real
+  *> record-clearing utility performed before every transaction READ.
+  initialize txn-record
+      replacing numeric data by zero
+      alphanumeric data by spaces.
+  move "MATH" to aud-source.
+  move zero to aud-key.
+  move zero to aud-txn-seq-no.
+  move "TXN-RECORD" to aud-field-name.
+  move zero to aud-old-value.
+  move zero to aud-new-value.
+  move "CLEAR" to aud-action.
+  perform write-audit-record.
+
+load-report-stamp.
+  *> Every report this run produces - PRORATE.RPT, RECON.RPT - gets
+  *> the same operator-ID/job-name header, so a report in the
+  *> overnight stack can always be traced back to who ran it. Falls
+  *> back to "UNKNOWN" rather than an abend when the shell has no USER
+  *> set (e.g. under a batch scheduler that doesn't export it).
+  accept rpt-operator-id from environment "USER".
+  if rpt-operator-id = spaces
+    move "UNKNOWN" to rpt-operator-id
+  end-if.
+  move "MATH" to rpt-job-name.
+
+  *> Request 035's fiscal year/quarter/period/week, via the shared
+  *> FISCALCLC subprogram, onto the same stamp every report header
+  *> already carries.
+  accept ws-today-date from date yyyymmdd.
+  call "fiscalclc" using ws-today-date, rpt-fiscal-year,
+      rpt-fiscal-quarter, rpt-fiscal-period, rpt-fiscal-week.
+
+run-billing-extension.
+  *> A real invoice line-extension paragraph for the new billing run -
+  *> quantity times unit price, ROUNDED to the currency's two decimal
+  *> places, accumulated into a per-invoice total across a control
+  *> break on INV-NO (same key-change idiom post-transactions already
+  *> uses for its cost-center subtotal). Billing is its own feed -
+  *> TXN-RECORD has no quantity/unit-price - so it reads a separate
+  *> INVLINE.DAT and writes INVOICE.RPT rather than reusing the GL
+  *> posting files above.
+  move "N" to ws-invline-eof.
+  move "Y" to ws-first-inv-line.
+  move zero to ws-invoice-total.
+  move zero to ws-prev-inv-no.
+  open input invoice-line-file.
+  if ws-invline-status = "35"
+    continue
+  else
+    move "INVLINE.DAT" to ws-abend-file-name
+    move ws-invline-status to ws-abend-status
+    perform check-file-status
+    open extend invoice-report
+    if ws-invrpt-status = "35"
+      open output invoice-report
+    end-if
+    move "INVOICE.RPT" to ws-abend-file-name
+    move ws-invrpt-status to ws-abend-status
+    perform check-file-status
+    move spaces to invoice-report-line
+    string "OPERATOR=" rpt-operator-id " JOB=" rpt-job-name
+        " FY=" rpt-fiscal-year " FQ=" rpt-fiscal-quarter
+        " FP=" rpt-fiscal-period " FW=" rpt-fiscal-week
+        into invoice-report-line
+    write invoice-report-line
+    read invoice-line-file
+      at end set INVLINE-EOF to true
+    end-read
+    perform until INVLINE-EOF
+      if not FIRST-INV-LINE and inv-no not = ws-prev-inv-no
+        perform write-invoice-total-line
+        move zero to ws-invoice-total
+      end-if
+      move "N" to ws-first-inv-line
+      move inv-no to ws-prev-inv-no
+      multiply inv-qty by inv-unit-price giving ws-line-extension rounded
+      add ws-line-extension to ws-invoice-total
+      read invoice-line-file
+        at end set INVLINE-EOF to true
+      end-read
+    end-perform
+    if not FIRST-INV-LINE
+      perform write-invoice-total-line
+    end-if
+    close invoice-line-file
+    close invoice-report
+  end-if.
+
+write-invoice-total-line.
+  move spaces to invoice-report-line.
+  string "INVOICE NO=" ws-prev-inv-no
+      " TOTAL=" ws-invoice-total into invoice-report-line.
+  write invoice-report-line.
+
+write-run-log-entry.
+  *> A consolidated daily run-log entry alongside this run's own
+  *> reports, so an operator can answer "did today's HELLO/MATH batch
+  *> cycle run, and when" from one file instead of checking each
+  *> program's own report for a header line. STATUS reflects whatever
+  *> RETURN-CODE this run is about to hand back to the JCL step that
+  *> invoked it, so the alert step added under request 037 has a real
+  *> signal to scan RUNLOG.RPT for instead of an unconditional "ran OK".
+  if return-code = zero
+    move "COMPLETE" to ws-runlog-run-status
+  else
+    move "FAILED  " to ws-runlog-run-status
+  end-if.
+  if SIMULATION-MODE
+    move "SIMULATION" to ws-runlog-mode-text
+  else
+    move "LIVE" to ws-runlog-mode-text
+  end-if.
+  open extend run-log-file.
+  if ws-runlog-status = "35"
+    open output run-log-file
+  end-if.
+  move "RUNLOG.RPT" to ws-abend-file-name.
+  move ws-runlog-status to ws-abend-status.
+  perform check-file-status.
+  move function current-date(1:15) to ws-runlog-timestamp.
+  move spaces to run-log-line.
+  string "TS=" ws-runlog-timestamp
+      " JOB=" rpt-job-name
+      " OPERATOR=" rpt-operator-id
+      " STATUS=" ws-runlog-run-status
+      " RECORDS=" ws-computed-txn-count
+      " ELAPSED=" ws-posting-elapsed-secs "S"
+      " MODE=" ws-runlog-mode-text
+      " FY=" rpt-fiscal-year "-Q" rpt-fiscal-quarter
+      "-P" rpt-fiscal-period "-W" rpt-fiscal-week into run-log-line.
+  write run-log-line.
+  close run-log-file.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+
+check-remainder-tolerance.
+  *> Flag any division whose remainder exceeds the configurable
+  *> tolerance in TOLER.CTL, then distribute the leftover into the
+  *> last cost center bucket (BAR221) instead of dropping it.
+  if function abs(ws-remainder) > ws-remainder-tolerance
+    move spaces to prorate-report-line
+    string "REMAINDER OUT OF TOLERANCE FIELD=" ws-demo-remainder-field
+        " REMAINDER=" ws-remainder " TOLERANCE=" ws-remainder-tolerance
+        into prorate-report-line
+    write prorate-report-line
+  end-if.
+  add ws-remainder to bar221.
+
+reconcile-control-totals.
+  *> Prove the run's computed ending position against the upstream
+  *> system's own control total for the same transaction file, instead
+  *> of just computing balances and moving on. First run seeds
+  *> CTLTOTAL.DAT from what we just computed, the same way TOLER.CTL
+  *> and RATETBL.DAT seed themselves, so there's something to compare
+  *> against from day one. Every run after that refreshes CTLTOTAL.DAT
+  *> to this run's totals once it's confirmed clean (refresh-control-
+  *> total below), so the comparison is always against the most
+  *> recently reconciled position instead of a permanently frozen
+  *> day-one snapshot that would otherwise mismatch forever the moment
+  *> transaction volume legitimately changes; a run that's actually out
+  *> of balance leaves CTLTOTAL.DAT untouched so the mismatch persists
+  *> in RECON.RPT until it's investigated rather than being silently
+  *> overwritten.
+  open input ctl-total-file.
+  if ws-ctltotal-status = "35"
+    open output ctl-total-file
+    move ws-computed-txn-count to ctl-total-record-count
+    move ws-computed-net-amount to ctl-total-amount
+    write ctl-total-record
+    close ctl-total-file
+    open input ctl-total-file
+  end-if.
+  move "CTLTOTAL.DAT" to ws-abend-file-name.
+  move ws-ctltotal-status to ws-abend-status.
+  perform check-file-status.
+  read ctl-total-file
+    at end continue
+  end-read.
+  close ctl-total-file.
+
+  if ctl-total-record-count not = ws-computed-txn-count
+      or ctl-total-amount not = ws-computed-net-amount
+    perform write-discrepancy-report
+  else
+    perform refresh-control-total
+  end-if.
+
+refresh-control-total.
+  *> A clean reconciliation becomes the new baseline CTLTOTAL.DAT, so
+  *> tomorrow's run is compared against today's legitimately-posted
+  *> position instead of day one's.
+  open output ctl-total-file.
+  move "CTLTOTAL.DAT" to ws-abend-file-name.
+  move ws-ctltotal-status to ws-abend-status.
+  perform check-file-status.
+  move ws-computed-txn-count to ctl-total-record-count.
+  move ws-computed-net-amount to ctl-total-amount.
+  write ctl-total-record.
+  close ctl-total-file.
+
+write-discrepancy-report.
+  open extend discrepancy-report.
+  if ws-recon-status = "35"
+    open output discrepancy-report
+  end-if.
+  move "RECON.RPT" to ws-abend-file-name.
+  move ws-recon-status to ws-abend-status.
+  perform check-file-status.
+  move spaces to recon-report-line.
+  string "OPERATOR=" rpt-operator-id " JOB=" rpt-job-name
+      " FY=" rpt-fiscal-year " FQ=" rpt-fiscal-quarter
+      " FP=" rpt-fiscal-period " FW=" rpt-fiscal-week
+      into recon-report-line.
+  write recon-report-line.
+  move spaces to recon-report-line.
+  string "CONTROL TOTAL MISMATCH EXPECTED-COUNT=" ctl-total-record-count
+      " ACTUAL-COUNT=" ws-computed-txn-count
+      " EXPECTED-AMOUNT=" ctl-total-amount
+      " ACTUAL-AMOUNT=" ws-computed-net-amount into recon-report-line.
+  write recon-report-line.
+  close discrepancy-report.
+
+write-control-break-subtotal.
+  move spaces to prorate-report-line.
+  string "CONTROL BREAK ACCT=" ws-ctl-prev-acct-id
+      " COST-CTR=" ws-ctl-prev-cost-ctr
+      " SUBTOTAL=" ws-ctl-subtotal into prorate-report-line.
+  write prorate-report-line.
+
+validate-transaction-amount-sign.
+  *> TXN-AMOUNT already carries its own sign (SIGN IS LEADING SEPARATE
+  *> on every real money field in the system); confirm the sign
+  *> actually matches the transaction type's debit/credit convention
+  *> instead of trusting upstream to get it right, and route a
+  *> mismatch to the reject file rather than posting a wrong-signed
+  *> amount. Reversals have no fixed sign convention of their own
+  *> (a reversal can undo either a debit or a credit), so this check
+  *> is deliberately limited to DEBIT/CREDIT, per the request.
+  if TXN-IS-DEBIT of txn-record and txn-amount of txn-record < zero
+    move txn-acct-id of txn-record to ws-rej-key
+    move "AMTS" to ws-rej-reason-code
+    move "DEBIT TRANSACTION HAS NEGATIVE AMOUNT" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if TXN-IS-CREDIT of txn-record and txn-amount of txn-record not < zero
+    move txn-acct-id of txn-record to ws-rej-key
+    move "AMTS" to ws-rej-reason-code
+    move "CREDIT TXN AMOUNT NOT NEGATIVE" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+
+write-reject-record.
+  open extend reject-file.
+  if ws-rej-status = "35"
+    open output reject-file
+  end-if.
+  move "REJECT.DAT" to ws-abend-file-name.
+  move ws-rej-status to ws-abend-status.
+  perform check-file-status.
+  move function current-date(1:15) to rej-timestamp.
+  move "MATH" to rej-source.
+  move ws-rej-key to rej-key.
+  move ws-rej-reason-code to rej-reason-code.
+  move ws-rej-reason-text to rej-reason-text.
+  write reject-record.
+  close reject-file.
+
+write-audit-record.
+  *> AUDIT-RECORD (audit-file's FD record) is always the staging area
+  *> every caller populates, live run or simulation alike, so none of
+  *> those callers need to know which physical file the row lands in.
+  *> In simulation mode the populated fields are copied across to
+  *> AUDIT-SIM-RECORD and written to AUDITSIM.LOG instead.
+  move function current-date(1:14) to aud-timestamp.
+  if SIMULATION-MODE
+    move aud-timestamp to auds-timestamp
+    move aud-source to auds-source
+    move aud-key to auds-key
+    move aud-txn-seq-no to auds-txn-seq-no
+    move aud-field-name to auds-field-name
+    move aud-old-value to auds-old-value
+    move aud-new-value to auds-new-value
+    move aud-action to auds-action
+    write audit-sim-record
+  else
+    write audit-record
+  end-if.
+  add 1 to ws-audit-record-count.
+  add aud-new-value to ws-audit-control-total.
+
+write-audit-trailer.
+  *> Appended once, at the end of this run's posting cycle, so the next
+  *> program reading AUDIT.LOG can confirm it received every row this
+  *> run wrote - not just the BAL-DAILY postings, but the CLEAR/PERIOD-
+  *> ROLL/DEMO rows too, the same "record count" this paragraph has been
+  *> tallying since the first write-audit-record call this run. The
+  *> control total is the sum of AUD-NEW-VALUE across every row this run
+  *> wrote, the audit trail's one real "key amount field" - in the same
+  *> spirit as CTLTOTAL.DAT's control total for TXN-FILE, but carried
+  *> inside the file itself as a trailer row rather than a sidecar file.
+  move "TRAILER" to aud-source.
+  move zero to aud-key.
+  move zero to aud-txn-seq-no.
+  move "TRAILER" to aud-field-name.
+  move ws-audit-record-count to aud-old-value.
+  move ws-audit-control-total to aud-new-value.
+  move "TRAILER" to aud-action.
+  move function current-date(1:14) to aud-timestamp.
+  if SIMULATION-MODE
+    move aud-timestamp to auds-timestamp
+    move aud-source to auds-source
+    move aud-key to auds-key
+    move aud-txn-seq-no to auds-txn-seq-no
+    move aud-field-name to auds-field-name
+    move aud-old-value to auds-old-value
+    move aud-new-value to auds-new-value
+    move aud-action to auds-action
+    write audit-sim-record
+  else
+    write audit-record
+  end-if.
+
+audit-foo1-if-changed.
+  if foo1 not = ws-old-foo1
+    move "MATH-DEMO" to aud-source
+    move 0 to aud-key
+    move zero to aud-txn-seq-no
+    move "FOO1" to aud-field-name
+    move ws-old-foo1 to aud-old-value
+    move foo1 to aud-new-value
+    move ws-demo-action to aud-action
+    perform write-audit-record
+  end-if.
+
+audit-foo2-if-changed.
+  if foo2 not = ws-old-foo2
+    move "MATH-DEMO" to aud-source
+    move 0 to aud-key
+    move zero to aud-txn-seq-no
+    move "FOO2" to aud-field-name
+    move ws-old-foo2 to aud-old-value
+    move foo2 to aud-new-value
+    move ws-demo-action to aud-action
+    perform write-audit-record
+  end-if.
+
+demo-arithmetic-statements.
+  *> Retained compiler-coverage demo of every ADD/SUBTRACT/MULTIPLY/
+  *> DIVIDE form this shop relies on elsewhere. Every statement is
+  *> bracketed with a before/after snapshot of FOO1/FOO2 so the
+  *> audit trail shows exactly what each posting statement changed.
+  move "ADD" to ws-demo-action.
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   add foo1 to foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   add 1 bar221 of bar22 to foo1 foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   add 1 1.1 foo1 to foo1 giving foo2 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   add corresponding baz22 to bar1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
 *>  add qux1 to foo1 giving foo2.
 *>  add corresponding foo1 to bar1.
 
+  move "SUBTRACT" to ws-demo-action.
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   subtract foo2 from foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   subtract 1 bar221 of bar22 from foo1 foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   subtract 1 1.1 foo2 from foo1 giving foo1 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   subtract corresponding baz22 from bar1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
 *>  subtract qux1 from foo1 giving foo1.
 *>  subtract corresponding foo1 from bar1.
 
+  move "MULTIPLY" to ws-demo-action.
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   multiply foo1 by foo2 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   multiply 2 by foo2 giving foo1 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
 *>  multiply foo1 by qux1 foo1.
 
-  divide 2.2 into foo2.
+  move "DIVIDE" to ws-demo-action.
+  *> Rate-table-driven divisor (request 018) in place of a hardcoded
+  *> "DIVIDE 2.2" literal - finance can change RATETBL.DAT without a
+  *> recompile/redeploy of this program.
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
+  divide ws-divisor-rate into foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   divide foo1 into foo1 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   divide bar221 of bar22  into foo2 giving foo1 foo1.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   divide 2 into foo1 giving foo2 remainder foo1.
+  move foo1 to ws-remainder.
+  move "FOO1" to ws-demo-remainder-field.
+  perform check-remainder-tolerance.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   divide foo1 by 2 giving foo1.
-  divide 2.2 by foo1 giving foo1 foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
+  divide ws-divisor-rate by foo1 giving foo1 foo2.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
   *> TODO: after giving foo, there should be no more items autocompletion.
+
+  move foo1 to ws-old-foo1. move foo2 to ws-old-foo2.
   divide 17 by foo1 giving bar221 remainder foo2.
+  move foo2 to ws-remainder.
+  move "FOO2" to ws-demo-remainder-field.
+  perform check-remainder-tolerance.
+  perform audit-foo1-if-changed. perform audit-foo2-if-changed.
 *>  divide 2.2 into qux1.
 
 end program math.
