@@ -0,0 +1,139 @@
+identification division.
+  program-id. codemaint.
+  author.  "lala lala".
+environment division.
+  input-output section.
+  file-control.
+    select code-table-file assign to "CODETBL.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-ct-rel-key
+        file status is ws-ct-file-status.
+data division.
+  file section.
+  fd  code-table-file.
+  copy "codetbl.cpy".
+  working-storage section.
+    01 ws-ct-rel-key      pic 9(5) value 1.
+    01 ws-ct-file-status  pic x(2) value "00".
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
+    01 ws-maint-action    pic x(1) value "Q".
+        88 MAINT-ADD       value "A".
+        88 MAINT-RETIRE    value "R".
+        88 MAINT-ACTIVATE  value "C".
+        88 MAINT-QUIT      value "Q".
+    01 ws-maint-code       pic 9(5) value zero.
+    01 ws-maint-message    pic x(40) value spaces.
+  screen section.
+    01 code-maint-screen.
+      05 blank screen.
+      05 line 1 column 1 value "SEX/GENDER CODE MAINTENANCE".
+      05 line 3 column 1  value "CODE:".
+      05 line 3 column 10 pic 9(5) using ws-maint-code.
+      05 line 4 column 1  value "DESCRIPTION:".
+      05 line 4 column 15 pic x(20) using ct-description.
+      05 line 5 column 1  value "ACTIVE (Y/N):".
+      05 line 5 column 15 pic x(1) using ct-active-flag.
+      05 line 7 column 1  value "ACTION (A=ADD, R=RETIRE, C=ACTIVATE, Q=QUIT):".
+      05 line 7 column 48 pic x(1) using ws-maint-action.
+      05 line 9 column 1  pic x(40) from ws-maint-message.
+procedure division.
+main-paragraph.
+  perform open-code-table-file.
+  perform until MAINT-QUIT
+    perform clear-maintenance-fields
+    display code-maint-screen
+    accept code-maint-screen
+    evaluate true
+      when MAINT-ADD
+        perform add-code
+      when MAINT-RETIRE
+        perform retire-code
+      when MAINT-ACTIVATE
+        perform activate-code
+      when MAINT-QUIT
+        continue
+      when other
+        move "UNKNOWN ACTION" to ws-maint-message
+    end-evaluate
+  end-perform.
+  close code-table-file.
+  goback.
+
+open-code-table-file.
+  *> Same open-i-o/create-if-missing idiom hello.cob already uses for
+  *> this same file, so a code-maintenance run against a brand-new
+  *> shop doesn't need CODETBL.DAT seeded by hello.cob first.
+  open i-o code-table-file.
+  if ws-ct-file-status = "35"
+    close code-table-file
+    open output code-table-file
+    close code-table-file
+    open i-o code-table-file
+  end-if.
+  move "CODETBL.DAT" to ws-abend-file-name.
+  move ws-ct-file-status to ws-abend-status.
+  perform check-file-status.
+
+clear-maintenance-fields.
+  move spaces to ws-maint-message.
+  move spaces to ct-description.
+  move spaces to ct-active-flag.
+
+add-code.
+  *> A code the operator keys in that isn't on file yet becomes a new
+  *> active reference-table entry - the same SEX/GENDER range hello.cob
+  *> seeds at first run, now maintainable without a recompile.
+  move ws-maint-code to ws-ct-rel-key.
+  read code-table-file
+    invalid key
+      move "SEX" to ct-field-name
+      move ws-maint-code to ct-code-value
+      move "Y" to ct-active-flag
+      write code-table-record
+        invalid key move "WRITE FAILED" to ws-maint-message
+      end-write
+    not invalid key
+      move "CODE ALREADY ON FILE" to ws-maint-message
+  end-read.
+
+retire-code.
+  *> Retiring a code flips CT-ACTIVE-FLAG instead of deleting the row,
+  *> so hello.cob's validate-sex-code still finds the row and reports
+  *> "SEX CODE RETIRED" rather than "NOT IN REFERENCE TABLE".
+  move ws-maint-code to ws-ct-rel-key.
+  read code-table-file
+    invalid key
+      move "CODE NOT ON FILE" to ws-maint-message
+    not invalid key
+      move "N" to ct-active-flag
+      rewrite code-table-record
+        invalid key move "REWRITE FAILED" to ws-maint-message
+      end-rewrite
+  end-read.
+
+activate-code.
+  move ws-maint-code to ws-ct-rel-key.
+  read code-table-file
+    invalid key
+      move "CODE NOT ON FILE" to ws-maint-message
+    not invalid key
+      move "Y" to ct-active-flag
+      rewrite code-table-record
+        invalid key move "REWRITE FAILED" to ws-maint-message
+      end-rewrite
+  end-read.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+
+end program codemaint.
