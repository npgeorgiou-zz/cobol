@@ -0,0 +1,223 @@
+identification division.
+  program-id. alertbat.
+  author.  "lala lala".
+environment division.
+  input-output section.
+  file-control.
+    select run-log-file assign to "RUNLOG.RPT"
+        organization is line sequential
+        file status is ws-runlog-status.
+    select alert-report assign to "ALERT.RPT"
+        organization is line sequential
+        file status is ws-alert-status.
+    select alert-dest-ctl assign to "ALERTDST.CTL"
+        organization is line sequential
+        file status is ws-alertdest-status.
+    select alert-msg-file assign to "ALERTMSG.DAT"
+        organization is line sequential
+        file status is ws-alertmsg-status.
+    select reject-file assign to "REJECT.DAT"
+        organization is line sequential
+        file status is ws-rej-status.
+data division.
+  file section.
+  fd  run-log-file.
+  01 run-log-line             pic x(100).
+  fd  alert-report.
+  01 alert-report-line        pic x(100).
+  fd  alert-dest-ctl.
+  01 alert-dest-ctl-record    pic x(40).
+  fd  alert-msg-file.
+  01 alert-msg-line           pic x(200).
+  fd  reject-file.
+  copy "rejectrec.cpy".
+  working-storage section.
+    01 ws-runlog-status    pic x(2) value "00".
+    01 ws-alert-status     pic x(2) value "00".
+    01 ws-alertdest-status pic x(2) value "00".
+    01 ws-alertmsg-status  pic x(2) value "00".
+    01 ws-abend-file-name pic x(20).
+    01 ws-abend-status    pic x(2).
+    01 ws-runlog-eof      pic x(1) value "N".
+        88 RUNLOG-EOF     value "Y".
+    01 ws-failed-count    pic 9(4) value zero.
+    01 ws-match-count     pic 9(2) value zero.
+    01 ws-alert-dest      pic x(40) value spaces.
+    01 ws-alert-timestamp pic x(14).
+    01 ws-rej-status      pic x(2) value "00".
+    01 ws-rej-eof         pic x(1) value "N".
+        88 REJ-EOF        value "Y".
+    01 ws-rej-total-count   pic 9(8) value zero.
+    01 ws-rej-total-key-sum pic 9(10) value zero.
+    01 ws-scan-today-date   pic x(8).
+  local-storage section.
+procedure division.
+main-paragraph.
+  *> The batch cycle's last JCL step (COND=EVEN, so this runs whether
+  *> or not an earlier step set a non-zero RETURN-CODE). It has no
+  *> upstream program's working-storage to inspect, so it reads back
+  *> the one thing every prior step actually wrote: its own RUNLOG.RPT
+  *> entry. Any STATUS=FAILED entry for today's run is an alert.
+  perform load-alert-destination.
+  perform write-reject-trailer.
+  perform scan-run-log-for-failures.
+  if ws-failed-count > 0
+    display "ALERTBAT: " ws-failed-count " FAILED STEP(S) IN RUNLOG.RPT - ALERT RAISED"
+    perform write-alert-message
+    move 16 to return-code
+  else
+    display "ALERTBAT: ALL STEPS COMPLETE, NO ALERT RAISED"
+  end-if.
+  goback.
+
+load-alert-destination.
+  *> On-call email/page address, self-seeded the same way RATETBL.DAT
+  *> and RANGETBL.DAT default themselves on a shop's very first run -
+  *> an operator can repoint this to a real on-call alias without a
+  *> recompile.
+  open input alert-dest-ctl.
+  if ws-alertdest-status = "35"
+    open output alert-dest-ctl
+    move "ONCALL-PAGER@SHOP.INTERNAL" to alert-dest-ctl-record
+    write alert-dest-ctl-record
+    close alert-dest-ctl
+    open input alert-dest-ctl
+  end-if.
+  move "ALERTDST.CTL" to ws-abend-file-name.
+  move ws-alertdest-status to ws-abend-status.
+  perform check-file-status.
+  read alert-dest-ctl into ws-alert-dest
+    at end continue
+  end-read.
+  close alert-dest-ctl.
+
+scan-run-log-for-failures.
+  move zero to ws-failed-count.
+  *> RUNLOG.RPT is appended to forever by every STEP010/020/030 run, not
+  *> truncated per cycle - so a line is only today's run if its own
+  *> "TS=" timestamp (the first 8 bytes of which are YYYYMMDD, written by
+  *> write-run-log-entry in hello.cob/math.cob) matches today's date.
+  *> Without this, one historical failure re-alerts every night forever.
+  move function current-date(1:8) to ws-scan-today-date.
+  open input run-log-file.
+  if ws-runlog-status = "35"
+    continue
+  else
+    move "RUNLOG.RPT" to ws-abend-file-name
+    move ws-runlog-status to ws-abend-status
+    perform check-file-status
+    read run-log-file
+      at end set RUNLOG-EOF to true
+    end-read
+    perform until RUNLOG-EOF
+      move zero to ws-match-count
+      inspect run-log-line tallying ws-match-count
+          for all "STATUS=FAILED"
+      if ws-match-count > 0 and run-log-line(4:8) = ws-scan-today-date
+        add 1 to ws-failed-count
+        perform write-alert-line
+      end-if
+      read run-log-file
+        at end set RUNLOG-EOF to true
+      end-read
+    end-perform
+    close run-log-file
+  end-if.
+
+write-alert-line.
+  open extend alert-report.
+  if ws-alert-status = "35"
+    open output alert-report
+  end-if.
+  move ws-alert-status to ws-abend-status.
+  move "ALERT.RPT" to ws-abend-file-name.
+  perform check-file-status.
+  move spaces to alert-report-line.
+  string "ALERT: " run-log-line delimited by size into alert-report-line.
+  write alert-report-line.
+  close alert-report.
+
+write-reject-trailer.
+  *> REJECT.DAT is a shared, line-sequential file that HELLO, MATH, and
+  *> FOO each append to over the course of the batch cycle (see
+  *> BATCHCYC.jcl's STEP010/020/030) - any one of them writing its own
+  *> "end of file" trailer mid-run would strand that trailer mid-file
+  *> once later steps append more rows, and no single producer's count
+  *> reflects the whole file's true total anyway. ALERTBAT is the last
+  *> step in that chain (COND=EVEN), so it is the only point at which
+  *> REJECT.DAT is actually complete; this paragraph counts every real
+  *> reject row and appends the one trailer that answers req045's
+  *> "did the next program in the chain get a complete, untruncated
+  *> file" question for the cycle as a whole.
+  move zero to ws-rej-total-count ws-rej-total-key-sum.
+  open input reject-file.
+  if ws-rej-status not = "35"
+    move "REJECT.DAT" to ws-abend-file-name
+    move ws-rej-status to ws-abend-status
+    perform check-file-status
+    move "N" to ws-rej-eof
+    read reject-file
+      at end set REJ-EOF to true
+    end-read
+    perform until REJ-EOF
+      if rej-source not = "TRAILER"
+        add 1 to ws-rej-total-count
+        add rej-key to ws-rej-total-key-sum
+      end-if
+      read reject-file
+        at end set REJ-EOF to true
+      end-read
+    end-perform
+    close reject-file
+  end-if.
+  open extend reject-file.
+  if ws-rej-status = "35"
+    open output reject-file
+  end-if.
+  move "REJECT.DAT" to ws-abend-file-name.
+  move ws-rej-status to ws-abend-status.
+  perform check-file-status.
+  move function current-date(1:15) to rej-timestamp.
+  move "TRAILER" to rej-source.
+  move ws-rej-total-count to rej-key.
+  move "TRLR" to rej-reason-code.
+  move spaces to rej-reason-text.
+  string "RECORD-COUNT=" ws-rej-total-count
+      " KEY-SUM=" ws-rej-total-key-sum into rej-reason-text.
+  write reject-record.
+  close reject-file.
+
+write-alert-message.
+  *> The COBOL-side half of the email/page integration: this shop's
+  *> mail/paging gateway is a separate piece of middleware outside this
+  *> program's reach, so the hand-off is the same dataset-drop pattern
+  *> alertbat already uses for ALERT.RPT - one formatted payload record
+  *> per failed cycle, picked up and actually delivered by that gateway.
+  move function current-date(1:14) to ws-alert-timestamp.
+  open extend alert-msg-file.
+  if ws-alertmsg-status = "35"
+    open output alert-msg-file
+  end-if.
+  move ws-alertmsg-status to ws-abend-status.
+  move "ALERTMSG.DAT" to ws-abend-file-name.
+  perform check-file-status.
+  move spaces to alert-msg-line.
+  string "TS=" ws-alert-timestamp
+      " TO=" ws-alert-dest
+      " SUBJECT=BATCH CYCLE FAILURE"
+      " BODY=" ws-failed-count " STEP(S) FAILED - SEE RUNLOG.RPT AND ALERT.RPT"
+      delimited by size into alert-msg-line.
+  write alert-msg-line.
+  close alert-msg-file.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+end program alertbat.
