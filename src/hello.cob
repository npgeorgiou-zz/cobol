@@ -2,8 +2,79 @@ identification division.
   program-id. hello.
   author.  "lala lala".
 environment division.
+  input-output section.
+  file-control.
+    select employee-file assign to "EMPMAST.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-emp-rel-key
+        file status is ws-emp-file-status.
+    select code-table-file assign to "CODETBL.DAT"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-ct-rel-key
+        file status is ws-ct-file-status.
+    select control-report assign to "SEXCTL.RPT"
+        organization is line sequential
+        file status is ws-ctl-status.
+    select reject-file assign to "REJECT.DAT"
+        organization is line sequential
+        file status is ws-rej-status.
+    select payroll-extract-file assign to "PAYEXTR.DAT"
+        organization is line sequential
+        file status is ws-pay-status.
+    select run-log-file assign to "RUNLOG.RPT"
+        organization is line sequential
+        file status is ws-runlog-status.
 data division.
+  file section.
+  fd  employee-file.
+  copy "empmast.cpy".
+  fd  code-table-file.
+  copy "codetbl.cpy".
+  fd  control-report.
+  01 control-report-line     pic x(80).
+  fd  reject-file.
+  copy "rejectrec.cpy".
+  fd  payroll-extract-file.
+  01 payroll-extract-line     pic x(80).
+  fd  run-log-file.
+  01 run-log-line             pic x(130).
   working-storage section.
+    01 ws-runlog-status   pic x(2) value "00".
+    01 ws-runlog-timestamp pic 9(15).
+    01 ws-runlog-run-status pic x(8) value "COMPLETE".
+    01 ws-emp-rel-key     pic 9(6) value 1.
+    01 ws-emp-file-status pic x(2) value "00".
+    01 ws-ct-rel-key      pic 9(5) value 1.
+    01 ws-ct-file-status  pic x(2) value "00".
+    01 ws-sex-code-valid  pic x(1) value "N".
+        88 SEX-CODE-IS-VALID value "Y".
+    01 ws-ctl-status      pic x(2) value "00".
+    01 ws-rej-status      pic x(2) value "00".
+    01 ws-emp-eof         pic x(1) value "N".
+        88 EMP-EOF        value "Y".
+    01 ws-ctl-total-count  pic 9(6) value zero.
+    01 ws-ctl-male-count   pic 9(6) value zero.
+    01 ws-ctl-female-count pic 9(6) value zero.
+    01 ws-ctl-both-count   pic 9(6) value zero.
+    01 ws-ctl-fluid-count  pic 9(6) value zero.
+    01 ws-ctl-invalid-count pic 9(6) value zero.
+    01 ws-ctl-suppressed-count pic 9(6) value zero.
+    01 ws-rej-source       pic x(10).
+    01 ws-rej-key          pic 9(6).
+    01 ws-rej-reason-code  pic x(4).
+    01 ws-rej-reason-text  pic x(40).
+    01 ws-cleanse-valid    pic x(1) value "Y".
+        88 CLEANSE-VALID   value "Y".
+        88 CLEANSE-INVALID value "N".
+    01 ws-abend-file-name  pic x(20).
+    01 ws-abend-status     pic x(2).
+    01 ws-rptstamp-today   pic 9(8).
+    01 ws-pay-status       pic x(2) value "00".
+    01 ws-pay-sex-label    pic x(12).
+    01 ws-pay-status-label pic x(11).
+    copy "rptstamp.cpy".
   local-storage section.
     1 foo pic is 9(5) value 1.
     1 person pic is 9(5) value 1.
@@ -11,13 +82,70 @@ data division.
      88 FEMALE value 10, 3, 4.
      88 BOTH value "A" through 10.
 procedure division.
+main-paragraph.
+  open i-o employee-file.
+  if ws-emp-file-status = "35"
+    close employee-file
+    open output employee-file
+    close employee-file
+    open i-o employee-file
+  end-if.
+  move "EMPMAST.DAT" to ws-abend-file-name.
+  move ws-emp-file-status to ws-abend-status.
+  perform check-file-status.
+
+  open i-o code-table-file.
+  if ws-ct-file-status = "35"
+    close code-table-file
+    open output code-table-file
+    close code-table-file
+    open i-o code-table-file
+    perform seed-code-table
+  end-if.
+  move "CODETBL.DAT" to ws-abend-file-name.
+  move ws-ct-file-status to ws-abend-status.
+  perform check-file-status.
+
+  move 1 to ws-emp-rel-key.
+  read employee-file
+    invalid key
+      initialize employee-record
+      move 1 to emp-id
+      move 1 to emp-person
+      move 1 to emp-sex
+      move "A" to emp-status
+      write employee-record
+  end-read.
+
+  *> Exercise the MALE/FEMALE/BOTH/GENDER_FLUID classification
+  *> against the master record instead of a WORKING-STORAGE literal.
+  display emp-sex.
+  set BOTH of emp-sex to true.
+  display emp-sex.
+  perform validate-sex-code.
+
+  if MALE of emp-sex
+    display "MALE"
+  end-if.
+
+  rewrite employee-record
+    invalid key
+      write employee-record
+  end-rewrite.
+  close employee-file.
+  close code-table-file.
+
+  perform load-report-stamp.
+  perform build-classification-control-report.
+  perform build-payroll-extract.
+
   display person.
   set MALE of person to true .
 *>  if person then
 *>    display "####"
 *>  end-if.
 
-  if MALE display "####" end-if.
+  if MALE OF PERSON display "####" end-if.
 
   if person is not positive
     display 'yey'
@@ -25,11 +153,11 @@ procedure division.
 
   if (
     person is not positive or person is not positive
-    or MALE
+    or MALE OF PERSON
     or not not (not (person is numeric and (1 = 1 and 1 not=6)))
   )
     display 'yey'
-    if MALE display "####" end-if
+    if MALE OF PERSON display "####" end-if
 
   end-if.
 
@@ -44,12 +172,12 @@ procedure division.
   if 1 is equal to 1 * 1 + (1/1 - 1) display "JJJ" end-if.
 
 *>  if not MALE display "####" end-if.
-  if MALE display "####" end-if.
-  if (MALE) display "####" end-if.
-  if ((MALE)) display "####" end-if.
-  if not not not not MALE display "####" end-if.
-  if not (MALE) display "####" end-if.
-  if (not (MALE)) display "####" end-if.
+  if MALE OF PERSON display "####" end-if.
+  if (MALE OF PERSON) display "####" end-if.
+  if ((MALE OF PERSON)) display "####" end-if.
+  if not not not not MALE OF PERSON display "####" end-if.
+  if not (MALE OF PERSON) display "####" end-if.
+  if (not (MALE OF PERSON)) display "####" end-if.
 
   if person not numeric display "####" end-if.
   if person is not numeric display "####" end-if.
@@ -112,6 +240,315 @@ procedure division.
    if foo greater than 1 - 1 * (3**7) display "E" end-if.
    if foo is positive and foo is not positive or (foo less or equal 1 - 1 * (3**7)) display "E" end-if.
 
+  perform write-run-log-entry.
+
+  goback.
+
+validate-sex-code.
+  *> Look the code up in the external reference table instead of
+  *> trusting the compiled GENDER_FLUID 88-level range alone. A code
+  *> can be retired (or a new one activated) by maintaining
+  *> CODETBL.DAT, with no recompile of this program.
+  move emp-sex to ws-ct-rel-key.
+  move "N" to ws-sex-code-valid.
+  read code-table-file
+    invalid key
+      display "SEX CODE NOT IN REFERENCE TABLE: " emp-sex
+      move "SEXN" to ws-rej-reason-code
+      move "SEX CODE NOT IN REFERENCE TABLE" to ws-rej-reason-text
+      perform write-reject-record
+    not invalid key
+      if CT-CODE-ACTIVE
+        move "Y" to ws-sex-code-valid
+      else
+        display "SEX CODE RETIRED: " emp-sex
+        move "SEXRT" to ws-rej-reason-code
+        move "SEX CODE RETIRED" to ws-rej-reason-text
+        perform write-reject-record
+      end-if
+  end-read.
+
+write-reject-record.
+  *> Every 88-level validation failure lands here instead of just a
+  *> DISPLAY, so the error-correction team has a REJECT.DAT record to
+  *> work from with the failing key and a reason code/text.
+  move emp-id to ws-rej-key.
+  move "HELLO" to ws-rej-source.
+  open extend reject-file.
+  if ws-rej-status = "35"
+    open output reject-file
+  end-if.
+  move "REJECT.DAT" to ws-abend-file-name.
+  move ws-rej-status to ws-abend-status.
+  perform check-file-status.
+  move function current-date(1:15) to rej-timestamp.
+  move ws-rej-source to rej-source.
+  move ws-rej-key to rej-key.
+  move ws-rej-reason-code to rej-reason-code.
+  move ws-rej-reason-text to rej-reason-text.
+  write reject-record.
+  close reject-file.
+
+write-run-log-entry.
+  *> A consolidated daily run-log entry alongside the program's own
+  *> reports, so an operator can answer "did today's HELLO/MATH batch
+  *> cycle run, and when" from one file instead of checking each
+  *> program's own report for a header line. STATUS reflects whatever
+  *> RETURN-CODE this run is about to hand back to the JCL step that
+  *> invoked it, so the alert step added under request 037 has a real
+  *> signal to scan RUNLOG.RPT for instead of an unconditional "ran OK".
+  if return-code = zero
+    move "COMPLETE" to ws-runlog-run-status
+  else
+    move "FAILED  " to ws-runlog-run-status
+  end-if.
+  open extend run-log-file.
+  if ws-runlog-status = "35"
+    open output run-log-file
+  end-if.
+  move "RUNLOG.RPT" to ws-abend-file-name.
+  move ws-runlog-status to ws-abend-status.
+  perform check-file-status.
+  move function current-date(1:15) to ws-runlog-timestamp.
+  move spaces to run-log-line.
+  string "TS=" ws-runlog-timestamp
+      " JOB=" rpt-job-name
+      " OPERATOR=" rpt-operator-id
+      " STATUS=" ws-runlog-run-status
+      " RECORDS=" ws-ctl-total-count
+      " FY=" rpt-fiscal-year "-Q" rpt-fiscal-quarter
+      "-P" rpt-fiscal-period "-W" rpt-fiscal-week into run-log-line.
+  write run-log-line.
+  close run-log-file.
+
+load-report-stamp.
+  *> Every report this program writes gets the same operator-ID/
+  *> job-name header, so SEXCTL.RPT and PAYEXTR.DAT can always be
+  *> traced back to who ran this job. Falls back to "UNKNOWN" rather
+  *> than an abend when the shell has no USER set (e.g. under a batch
+  *> scheduler that doesn't export it).
+  accept rpt-operator-id from environment "USER".
+  if rpt-operator-id = spaces
+    move "UNKNOWN" to rpt-operator-id
+  end-if.
+  move "HELLO" to rpt-job-name.
+
+  *> Request 035's fiscal year/quarter/period/week, via the shared
+  *> FISCALCLC subprogram, onto the same stamp every report header
+  *> already carries - this program has no upstream business-date
+  *> control file (that's accept.cob's RUNCTL.DAT), so it runs under
+  *> today's system date.
+  accept ws-rptstamp-today from date yyyymmdd.
+  call "fiscalclc" using ws-rptstamp-today, rpt-fiscal-year,
+      rpt-fiscal-quarter, rpt-fiscal-period, rpt-fiscal-week.
+
+build-classification-control-report.
+  *> Data-quality control report: walk the full employee master and
+  *> tally how many records fall into each MALE/FEMALE/BOTH/
+  *> GENDER_FLUID classification, plus any record whose SEX code
+  *> falls outside the compiled GENDER_FLUID range entirely.
+  move zero to ws-ctl-total-count ws-ctl-male-count
+      ws-ctl-female-count ws-ctl-both-count ws-ctl-fluid-count
+      ws-ctl-invalid-count ws-ctl-suppressed-count.
+  move "N" to ws-emp-eof.
+  open input employee-file.
+  move 1 to ws-emp-rel-key.
+  start employee-file key is not less than ws-emp-rel-key
+    invalid key set EMP-EOF to true
+  end-start.
+  perform until EMP-EOF
+    read employee-file next record
+      at end set EMP-EOF to true
+    end-read
+    if not EMP-EOF
+      perform cleanse-employee-record
+      if CLEANSE-VALID
+        perform tally-classification
+      end-if
+    end-if
+  end-perform.
+  close employee-file.
+  perform write-control-report.
+
+cleanse-employee-record.
+  *> Generalizes the one-off "PERSON NUMERIC"/"PERSON NOT ALPHABETIC"
+  *> checks from if.cob (requests 006/007) into a real input-cleansing
+  *> pass: every numeric-typed field on this record is checked against
+  *> its PICTURE clause at file intake, before the record is allowed
+  *> into the classification tally below, instead of only ever being
+  *> checked on a single WORKING-STORAGE demo field. EMP-NAME/
+  *> EMP-STATUS are alphanumeric code fields with no PICTURE-level
+  *> numeric type to violate, so only the PIC 9 fields are checked.
+  set CLEANSE-VALID to true.
+  if emp-id not numeric
+    move "CLID" to ws-rej-reason-code
+    move "EMP-ID IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if emp-person not numeric
+    move "CLPN" to ws-rej-reason-code
+    move "EMP-PERSON IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+  if emp-sex not numeric
+    move "CLSX" to ws-rej-reason-code
+    move "EMP-SEX IS NOT NUMERIC" to ws-rej-reason-text
+    perform write-reject-record
+    set CLEANSE-INVALID to true
+  end-if.
+
+tally-classification.
+  *> A terminated employee is suppressed from the classification
+  *> control report entirely - it's a workforce-composition report,
+  *> and a termed record would skew it the same way a record that's
+  *> left the building no longer belongs on an org chart. Terminated
+  *> records still get counted (separately) so the suppression itself
+  *> is visible on the report rather than silent.
+  if EMP-TERMINATED of emp-status
+    add 1 to ws-ctl-suppressed-count
+  else
+    perform tally-active-classification
+  end-if.
+
+tally-active-classification.
+  add 1 to ws-ctl-total-count.
+  if MALE of emp-sex
+    add 1 to ws-ctl-male-count
+  end-if.
+  if FEMALE of emp-sex
+    add 1 to ws-ctl-female-count
+  end-if.
+  if BOTH of emp-sex
+    add 1 to ws-ctl-both-count
+  end-if.
+  if GENDER_FLUID of emp-sex
+    add 1 to ws-ctl-fluid-count
+  else
+    add 1 to ws-ctl-invalid-count
+    move emp-id to ws-rej-key
+    move "SEXO" to ws-rej-reason-code
+    move "SEX CODE OUTSIDE VALID RANGE" to ws-rej-reason-text
+    perform write-reject-record
+  end-if.
+
+write-control-report.
+  open extend control-report.
+  if ws-ctl-status = "35"
+    open output control-report
+  end-if.
+  move "SEXCTL.RPT" to ws-abend-file-name.
+  move ws-ctl-status to ws-abend-status.
+  perform check-file-status.
+  move spaces to control-report-line.
+  string "OPERATOR=" rpt-operator-id " JOB=" rpt-job-name
+      " FY=" rpt-fiscal-year " FQ=" rpt-fiscal-quarter
+      " FP=" rpt-fiscal-period " FW=" rpt-fiscal-week
+      into control-report-line.
+  write control-report-line.
+  move spaces to control-report-line.
+  string "SEX CLASSIFICATION CONTROL REPORT  TOTAL="
+      ws-ctl-total-count into control-report-line.
+  write control-report-line.
+  move spaces to control-report-line.
+  string "  MALE=" ws-ctl-male-count
+      " FEMALE=" ws-ctl-female-count
+      " BOTH=" ws-ctl-both-count
+      " GENDER_FLUID=" ws-ctl-fluid-count
+      " INVALID=" ws-ctl-invalid-count into control-report-line.
+  write control-report-line.
+  move spaces to control-report-line.
+  string "  SUPPRESSED-TERMINATED=" ws-ctl-suppressed-count
+      into control-report-line.
+  write control-report-line.
+  close control-report.
+
+build-payroll-extract.
+  *> HR/payroll feed: one line per employee carrying the same
+  *> classification fields the control report tallies, but keyed by
+  *> EMP-ID/EMP-NAME so payroll can match it against their own file
+  *> instead of re-deriving MALE/FEMALE/GENDER_FLUID and active/
+  *> terminated/on-leave status from the raw codes themselves.
+  move "N" to ws-emp-eof.
+  open input employee-file.
+  move 1 to ws-emp-rel-key.
+  start employee-file key is not less than ws-emp-rel-key
+    invalid key set EMP-EOF to true
+  end-start.
+  open extend payroll-extract-file.
+  if ws-pay-status = "35"
+    open output payroll-extract-file
+  end-if.
+  move "PAYEXTR.DAT" to ws-abend-file-name.
+  move ws-pay-status to ws-abend-status.
+  perform check-file-status.
+  move spaces to payroll-extract-line.
+  string "OPERATOR=" rpt-operator-id " JOB=" rpt-job-name
+      " FY=" rpt-fiscal-year " FQ=" rpt-fiscal-quarter
+      " FP=" rpt-fiscal-period " FW=" rpt-fiscal-week
+      into payroll-extract-line.
+  write payroll-extract-line.
+  perform until EMP-EOF
+    read employee-file next record
+      at end set EMP-EOF to true
+    end-read
+    if not EMP-EOF and not EMP-TERMINATED of emp-status
+      perform write-payroll-extract-record
+    end-if
+  end-perform.
+  close employee-file.
+  close payroll-extract-file.
+
+write-payroll-extract-record.
+  evaluate true
+    when MALE of emp-sex         move "MALE"          to ws-pay-sex-label
+    when FEMALE of emp-sex       move "FEMALE"        to ws-pay-sex-label
+    when GENDER_FLUID of emp-sex move "GENDER_FLUID"  to ws-pay-sex-label
+    when other                   move "INVALID"       to ws-pay-sex-label
+  end-evaluate.
+  evaluate true
+    when EMP-ACTIVE of emp-status     move "ACTIVE"      to ws-pay-status-label
+    when EMP-TERMINATED of emp-status move "TERMINATED"  to ws-pay-status-label
+    when EMP-ON-LEAVE of emp-status   move "ON-LEAVE"     to ws-pay-status-label
+    when other                        move "UNKNOWN"      to ws-pay-status-label
+  end-evaluate.
+  move spaces to payroll-extract-line.
+  string "EMP-ID=" emp-id
+      " NAME=" emp-name
+      " SEX=" ws-pay-sex-label
+      " STATUS=" ws-pay-status-label into payroll-extract-line.
+  write payroll-extract-line.
+
+check-file-status.
+  *> Shared by every OPEN above: a status other than "00" (success)
+  *> that the caller didn't already recover from (a first-run "35")
+  *> is an abend condition - display what failed and set a non-zero
+  *> RETURN-CODE instead of letting the job die with a runtime error.
+  if ws-abend-status not = "00"
+    display "FILE ERROR ON " ws-abend-file-name
+        ", STATUS=" ws-abend-status
+    move 16 to return-code
+  end-if.
+
+seed-code-table.
+  *> First-run seed of the SEX reference table, codes 1 thru 10 to
+  *> match the GENDER_FLUID range compiled into EMPMAST.CPY.
+  move "SEX" to ct-field-name.
+  move "Y" to ct-active-flag.
+  move 1 to ws-ct-rel-key ct-code-value.
+  move "MALE" to ct-description.
+  write code-table-record.
+  move 2 to ws-ct-rel-key ct-code-value.
+  move "FEMALE" to ct-description.
+  write code-table-record.
+  perform varying ws-ct-rel-key from 3 by 1
+    until ws-ct-rel-key > 10
+    move ws-ct-rel-key to ct-code-value
+    move "GENDER_FLUID" to ct-description
+    write code-table-record
+  end-perform.
+
 end program hello.
 
 *> TODO: Change CobolRenamesItemDecl_|CobolGroupItemDecl_|CobolConditionalItemDecl_ to same class with is* methods.
