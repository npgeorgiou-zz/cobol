@@ -0,0 +1,53 @@
+identification division.
+  program-id. fiscalclc.
+environment division.
+data division.
+  working-storage section.
+    01 ws-cal-year        pic 9(4).
+    01 ws-cal-month       pic 9(2).
+    01 ws-fy-start-year   pic 9(4).
+    01 ws-fy-start-date   pic 9(8).
+    01 ws-bd-integer      pic 9(7).
+    01 ws-fy-start-integer pic 9(7).
+  local-storage section.
+  linkage section.
+    1 ls-business-date    pic 9(8).
+    1 ls-fiscal-year      pic 9(4).
+    1 ls-fiscal-quarter   pic 9(1).
+    1 ls-fiscal-period    pic 9(2).
+    1 ls-fiscal-week      pic 9(2).
+procedure division using ls-business-date, ls-fiscal-year,
+    ls-fiscal-quarter, ls-fiscal-period, ls-fiscal-week.
+  *> Shop-wide fiscal-calendar subroutine (request 035): this shop's
+  *> fiscal year does NOT track the calendar year - it runs July 1
+  *> through June 30, named for the calendar year it ENDS in (a
+  *> transaction dated 2026-08-08 falls in fiscal year 2027, fiscal
+  *> period 02, fiscal week 6). Every program that stamps a fiscal
+  *> period onto a report header CALLs this once per run instead of
+  *> re-deriving the July 1 offset locally, the same way every caller
+  *> of EDITCHK shares one field-edit implementation instead of each
+  *> re-deriving its own IF-based check.
+  move ls-business-date(1:4) to ws-cal-year.
+  move ls-business-date(5:2) to ws-cal-month.
+  if ws-cal-month >= 7
+    move ws-cal-year to ws-fy-start-year
+    compute ls-fiscal-year = ws-cal-year + 1
+    compute ls-fiscal-period = ws-cal-month - 6
+  else
+    compute ws-fy-start-year = ws-cal-year - 1
+    move ws-cal-year to ls-fiscal-year
+    compute ls-fiscal-period = ws-cal-month + 6
+  end-if.
+  compute ls-fiscal-quarter = ((ls-fiscal-period - 1) / 3) + 1.
+
+  *> FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER already do this shop's
+  *> calendar-correct day arithmetic (see accept.cob's
+  *> advance-run-control) - reused here to count elapsed weeks since
+  *> the fiscal year's July 1 start instead of a hand-rolled day tally.
+  compute ws-fy-start-date = ws-fy-start-year * 10000 + 0701.
+  compute ws-bd-integer = function integer-of-date(ls-business-date).
+  compute ws-fy-start-integer = function integer-of-date(ws-fy-start-date).
+  compute ls-fiscal-week = ((ws-bd-integer - ws-fy-start-integer) / 7) + 1.
+
+  goback.
+end program fiscalclc.
