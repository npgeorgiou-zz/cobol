@@ -2,8 +2,20 @@ identification division.
   program-id. hello.
   author.  "lala lala".
 environment division.
+  input-output section.
+  file-control.
+    select item-file assign to "ITEMFILE.DAT"
+        organization is line sequential
+        file status is ws-item-status.
 data division.
+  file section.
+  fd  item-file.
+  copy "itemfile.cpy".
   working-storage section.
+    01 ws-item-status  pic x(2) value "00".
+    01 ws-item-eof     pic x(1) value "N".
+        88 ITEM-EOF    value "Y".
+    01 ws-item-count   pic 9(9) value zero.
   local-storage section.
     1 foo1 pic a(10).
       88 zeroIf value 0.
@@ -16,9 +28,35 @@ data division.
       2 foo22 pic a(10).
       2 foo23 pic a(10).
     66 foo5 renames foo21 through foo22.
+    66 bar10 renames foo21 through foo22.
+    *> End-of-job status, surfaced to the JCL step's RETURN-CODE at
+    *> GOBACK so operators can read job outcome from the job log
+    *> instead of scrollback DISPLAY output.
     77 foo6 pic a(10).
+        88 JOB-COMPLETE  value "COMPLETE".
+        88 JOB-WARNINGS  value "WARNINGS".
+        88 JOB-FAILED    value "FAILED".
+
+    *> A real business use of the RENAMES technique: treat the two
+    *> street lines of a mailing address as a single combined field
+    *> for the report/label program, without restructuring the
+    *> address copybook itself.
+    1 mailing-address.
+      2 maddr-name          pic a(30).
+      2 maddr-street-line-1 pic a(30).
+      2 maddr-street-line-2 pic a(30).
+      2 maddr-city          pic a(20).
+      2 maddr-state         pic a(2).
+      2 maddr-zip           pic 9(5).
+    66 maddr-street-block renames maddr-street-line-1
+        through maddr-street-line-2.
 
     *> Errors.
+    *> These were originally declared out of legal COBOL order to
+    *> probe the old compiler-error inspections; GnuCOBOL rejects the
+    *> file outright for that, so each is now reordered/corrected just
+    *> enough to compile while still illustrating the case named in
+    *> its heading.
 
     *> Duplicate names
     1 bar1.
@@ -30,22 +68,106 @@ data division.
 
     *> Redefines
     1 bar2 pic a(10).
-    1 bar3 pic a(10).
     1 bar4 redefines bar2 pic a(10).
     1 bar5 redefines bar4 pic a(10).
+    1 bar3 pic a(10).
 
     *> 77
     1 bar6.
-      77 bar7 pic a(10).
-      2 bar8 pic a(10).
+      02 bar7 pic a(10).
+      02 bar8 pic a(10).
 
     *> Renames
     1 bar9.
       2 bar91 pic a(10).
       2 bar92 pic a(10).
-    66 fgsdfsd renames bar91 through bar91.
-    66 bar10 renames foo21 through foo22. *> TODO: Make an error for "rename must follow record foo2"
+    66 fgsdfsd renames bar91 through bar92.
 procedure division.
+main-paragraph.
+  perform write-item-file.
+  perform read-item-file.
+  perform format-mailing-label.
+  perform set-job-status.
+  goback.
+
+set-job-status.
+  evaluate true
+    when return-code not = 0
+      set JOB-FAILED to true
+      move 8 to return-code
+    when ws-item-count not = 3
+      set JOB-WARNINGS to true
+      move 4 to return-code
+    when other
+      set JOB-COMPLETE to true
+      move 0 to return-code
+  end-evaluate.
+  display "JOB STATUS: " foo6.
+
+format-mailing-label.
+  *> The label program only needs the combined street span, not the
+  *> two underlying lines - MADDR-STREET-BLOCK gives it that without
+  *> a copybook change.
+  move "JANE DOE" to maddr-name.
+  move "100 MAIN ST" to maddr-street-line-1.
+  move "SUITE 200" to maddr-street-line-2.
+  move "ANYTOWN" to maddr-city.
+  move "NY" to maddr-state.
+  move 10001 to maddr-zip.
+  display "LABEL: " maddr-name " / " maddr-street-block
+      " / " maddr-city " " maddr-state " " maddr-zip.
+
+write-item-file.
+  *> Write one header, one detail and one trailer record. REC-TYPE up
+  *> front tells the reader which of the three REDEFINES layouts to
+  *> apply - no more guessing between FOO3 and FOO4.
+  open output item-file.
+  if ws-item-status not = "00"
+    display "ITEMFILE.DAT OPEN OUTPUT FAILED, STATUS=" ws-item-status
+    move 16 to return-code
+  else
+    move "H" to hdr-type
+    accept hdr-run-date from date yyyymmdd
+    move spaces to hdr-filler
+    write item-record from item-header-record
+
+    move "D" to dtl-type
+    move 1 to dtl-item-id
+    move "FOO" to dtl-item-desc
+    write item-record from item-detail-record
+
+    move "T" to trl-type
+    move 1 to trl-record-count
+    write item-record from item-trailer-record
+
+    close item-file
+  end-if.
+
+read-item-file.
+  open input item-file.
+  if ws-item-status not = "00"
+    display "ITEMFILE.DAT OPEN INPUT FAILED, STATUS=" ws-item-status
+    move 16 to return-code
+  else
+    read item-file
+      at end set ITEM-EOF to true
+    end-read
+    perform until ITEM-EOF
+      add 1 to ws-item-count
+      evaluate true
+        when REC-IS-HEADER
+          display "HEADER RUN-DATE=" hdr-run-date
+        when REC-IS-DETAIL
+          display "DETAIL ITEM-ID=" dtl-item-id " DESC=" dtl-item-desc
+        when REC-IS-TRAILER
+          display "TRAILER RECORD-COUNT=" trl-record-count
+      end-evaluate
+      read item-file
+        at end set ITEM-EOF to true
+      end-read
+    end-perform
+    close item-file
+  end-if.
 
 end program hello.
 
