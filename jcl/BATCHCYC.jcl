@@ -0,0 +1,65 @@
+//BATCHCYC JOB (ACCTNO),'NIGHTLY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH CYCLE - HELLO (CLASSIFICATION) / MATH (POSTING) /
+//* EDITVAL (FIELD-EDIT VALIDATION) / ALERTBAT (FAILURE ALERTING)
+//*
+//* STEP020 AND STEP030 ARE BYPASSED IF THE PRIOR STEP ABENDED WITH
+//* THIS SHOP'S STANDARD ABEND RETURN-CODE (16, SET BY EVERY
+//* CHECK-FILE-STATUS PARAGRAPH ON A FILE-STATUS ERROR). STEP040
+//* RUNS REGARDLESS (COND=EVEN) SO A FAILED CYCLE STILL GETS AN
+//* ALERT RAISED FROM RUNLOG.RPT INSTEAD OF BEING SKIPPED ALONG
+//* WITH THE STEPS IT WAS SUPPOSED TO BE WATCHING. STEP040 IS ALSO
+//* THE ONLY POINT AT WHICH THE SHARED REJECT.DAT (APPENDED TO BY
+//* STEP010/020/030) IS ACTUALLY COMPLETE, SO IT IS THE ONE STEP
+//* THAT WRITES REJECT.DAT'S END-OF-CYCLE TRAILER ROW.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=SHOP.BATCH.EMPMAST,DISP=SHR
+//CODETBL  DD   DSN=SHOP.BATCH.CODETBL,DISP=SHR
+//SEXCTL   DD   DSN=SHOP.BATCH.SEXCTL,DISP=SHR
+//REJECT   DD   DSN=SHOP.BATCH.REJECT,DISP=SHR
+//PAYEXTR  DD   DSN=SHOP.BATCH.PAYEXTR,DISP=SHR
+//RUNLOG   DD   DSN=SHOP.BATCH.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=MATH,COND=(16,GE,STEP010)
+//STEPLIB  DD   DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//TXNFILE  DD   DSN=SHOP.BATCH.TXNFILE,DISP=SHR
+//BALFILE  DD   DSN=SHOP.BATCH.BALFILE,DISP=SHR
+//AUDIT    DD   DSN=SHOP.BATCH.AUDIT,DISP=SHR
+//TOLER    DD   DSN=SHOP.BATCH.TOLER,DISP=SHR
+//PRORATE  DD   DSN=SHOP.BATCH.PRORATE,DISP=SHR
+//LEGACYTX DD   DSN=SHOP.BATCH.LEGACYTX,DISP=SHR
+//RATETBL  DD   DSN=SHOP.BATCH.RATETBL,DISP=SHR
+//TXNSORT  DD   DSN=SHOP.BATCH.TXNSORT,DISP=SHR
+//RUNMODE  DD   DSN=SHOP.BATCH.RUNMODE,DISP=SHR
+//CTLTOTAL DD   DSN=SHOP.BATCH.CTLTOTAL,DISP=SHR
+//RECON    DD   DSN=SHOP.BATCH.RECON,DISP=SHR
+//REJECT   DD   DSN=SHOP.BATCH.REJECT,DISP=SHR
+//RUNLOG   DD   DSN=SHOP.BATCH.RUNLOG,DISP=SHR
+//INVLINE  DD   DSN=SHOP.BATCH.INVLINE,DISP=SHR
+//INVOICE  DD   DSN=SHOP.BATCH.INVOICE,DISP=SHR
+//SIMMODE  DD   DSN=SHOP.BATCH.SIMMODE,DISP=SHR
+//BALSCRAT DD   DSN=SHOP.BATCH.BALSCRAT,DISP=SHR
+//AUDITSIM DD   DSN=SHOP.BATCH.AUDITSIM,DISP=SHR
+//BALHIST  DD   DSN=SHOP.BATCH.BALHIST,DISP=SHR
+//BALHISTS DD   DSN=SHOP.BATCH.BALHISTS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EDITVAL,COND=(16,GE,STEP020)
+//STEPLIB  DD   DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//REJECT   DD   DSN=SHOP.BATCH.REJECT,DISP=SHR
+//RANGETBL DD   DSN=SHOP.BATCH.RANGETBL,DISP=SHR
+//RUNLOG   DD   DSN=SHOP.BATCH.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=ALERTBAT,COND=EVEN
+//STEPLIB  DD   DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//RUNLOG   DD   DSN=SHOP.BATCH.RUNLOG,DISP=SHR
+//REJECT   DD   DSN=SHOP.BATCH.REJECT,DISP=SHR
+//ALERT    DD   DSN=SHOP.BATCH.ALERT,DISP=SHR
+//ALERTDST DD   DSN=SHOP.BATCH.ALERTDST,DISP=SHR
+//ALERTMSG DD   DSN=SHOP.BATCH.ALERTMSG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
